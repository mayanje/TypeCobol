@@ -0,0 +1,29 @@
+000010*****************************************************************
+000020*    COPYBOOK      : PRAUDSEL                                   *
+000030*    DESCRIPTION   : FILE-CONTROL SELECT ENTRY FOR THE PRAUD20   *
+000040*                    TRANSITION-LOG FILE.                        *
+000050*    MODIFICATION HISTORY                                       *
+000060*    DATE       INIT  DESCRIPTION                                *
+000070*    ---------- ----  -------------------------------------------*
+000080*    2026-08-08  DLM  ORIGINAL ENTRY.                             *
+000090*    2026-08-09  DLM  INDEXED, KEYED ON PRAUD-KEY (DOSSIER +      *
+000100*                     SEQUENCE), SO THE ONLINE TRANSACTION CAN    *
+000110*                     WRITE/BROWSE IT DIRECTLY.                   *
+000120*    2026-08-09  DLM  ACCESS MODE CHANGED FROM SEQUENTIAL TO      *
+000130*                     DYNAMIC. PRTD20U ADDS A NEW TRANSITION      *
+000140*                     RECORD FOR ONE DOSSIER PER RUN, AND ACROSS   *
+000150*                     RUNS THAT DOSSIER'S KEY CAN BE LOWER THAN    *
+000160*                     ONES ALREADY ON FILE - A PLAIN SEQUENTIAL    *
+000170*                     WRITE REQUIRES EVERY KEY TO BE HIGHER THAN   *
+000180*                     ANY KEY ALREADY PRESENT, NOT JUST ONES       *
+000190*                     WRITTEN EARLIER IN THE SAME RUN. DYNAMIC     *
+000200*                     ACCESS (THE SAME MODE PRTD20RSL ALREADY      *
+000210*                     USES FOR PRTD20) LETS WRITE TARGET ANY KEY   *
+000220*                     WHILE STILL SUPPORTING READ NEXT FOR THE     *
+000230*                     BATCH PROGRAMS THAT WALK THE WHOLE FILE.     *
+000240*****************************************************************
+000250     SELECT PRAUD20-FILE ASSIGN TO PRAUD20
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS PRAUD-KEY
+000290         FILE STATUS IS DL20-PRAUD20-STATUS.
