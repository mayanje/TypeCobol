@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRFLAG                                   *
+000030*    DESCRIPTION   : RECORD LAYOUT FOR THE PRTD20F REVIEW FILE.  *
+000040*                    HOLDS ONE ENTRY PER PRTD20-VIDE RECORD      *
+000050*                    FLAGGED BY THE PRTD20R RECONCILIATION JOB   *
+000060*                    FOR MANUAL FOLLOW-UP.                       *
+000070*    MODIFICATION HISTORY                                       *
+000080*    DATE       INIT  DESCRIPTION                                *
+000090*    ---------- ----  -------------------------------------------*
+000100*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000110*****************************************************************
+000120 01  PRFLAG-RECORD.
+000130     05  PRFLAG-NO-DOSSIER      PIC S9(11)V USAGE COMP-3.
+000140     05  PRFLAG-CD-ETA          PIC X(1).
+000150     05  PRFLAG-DT-FLAGGED      PIC 9(8).
+000160     05  PRFLAG-RAISON          PIC X(20).
