@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRAUD                                     *
+000030*    DESCRIPTION   : RECORD LAYOUT FOR THE PRAUD20 TRANSITION-   *
+000040*                    LOG FILE. ONE RECORD IS WRITTEN EVERY TIME  *
+000050*                    A PROGRAM CHANGES LDO-CD-ETA ON A PRTD20    *
+000060*                    DOSSIER, SO THE FULL STATUS HISTORY OF A    *
+000070*                    DOSSIER CAN BE RECONSTRUCTED.                *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  -------------------------------------------*
+000110*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000120*    2026-08-09  DLM  GROUPED PRAUD-NO-DOSSIER / PRAUD-NO-SEQ    *
+000130*                     UNDER PRAUD-KEY SO PRAUD20 CAN BE KEYED    *
+000140*                     ON DOSSIER+SEQUENCE FOR ONLINE ACCESS.     *
+000150*****************************************************************
+000160 01  PRAUD20-RECORD.
+000170     05  PRAUD-KEY.
+000180         10  PRAUD-NO-DOSSIER   PIC S9(11)V USAGE COMP-3.
+000190         10  PRAUD-NO-SEQ       PIC 9(5)  USAGE COMP-3.
+000200     05  PRAUD-CD-ETA-AVANT     PIC X(1).
+000210     05  PRAUD-CD-ETA-APRES     PIC X(1).
+000220     05  PRAUD-DT-TRANSIT       PIC 9(8).
+000230     05  PRAUD-HR-TRANSIT       PIC 9(6).
+000240     05  PRAUD-ID-PROGRAMME     PIC X(8).
