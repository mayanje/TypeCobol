@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    COPYBOOK      : PRCKPSEL                                   *
+000030*    DESCRIPTION   : FILE-CONTROL SELECT ENTRY FOR THE PRCKPT    *
+000040*                    CHECKPOINT/RESTART LOG FILE.                *
+000050*    MODIFICATION HISTORY                                       *
+000060*    DATE       INIT  DESCRIPTION                                *
+000070*    ---------- ----  -------------------------------------------*
+000080*    2026-08-08  DLM  ORIGINAL ENTRY.                             *
+000090*****************************************************************
+000100     SELECT PRCKPT-FILE ASSIGN TO PRCKPT
+000110         ORGANIZATION IS SEQUENTIAL
+000120         ACCESS MODE IS SEQUENTIAL
+000130         FILE STATUS IS DL20-PRCKPT-STATUS.
