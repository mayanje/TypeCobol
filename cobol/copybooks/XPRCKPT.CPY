@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRCKPT                                    *
+000030*    DESCRIPTION   : RECORD LAYOUT FOR THE PRCKPT CHECKPOINT/   *
+000040*                    RESTART LOG FOR THE PERFORM0 DOSSIER       *
+000050*                    PROCESSING RUN. A RECORD IS APPENDED       *
+000060*                    EVERY N ITERATIONS CARRYING THE LAST       *
+000070*                    LDO-NO-DOSSIER PROCESSED SO A RESTART RUN   *
+000080*                    CAN RESUME PAST THAT POINT INSTEAD OF      *
+000090*                    REPROCESSING THE WHOLE FILE.                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------- ----  -------------------------------------------*
+000130*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000140*****************************************************************
+000150 01  PRCKPT-RECORD.
+000160     05  PRCKPT-NO-DOSSIER      PIC S9(11)V USAGE COMP-3.
+000170     05  PRCKPT-ITERATIONS      PIC 9(7)  USAGE COMP.
+000180     05  PRCKPT-RUN-DATE        PIC 9(8).
+000190     05  PRCKPT-RUN-TIME        PIC 9(6).
