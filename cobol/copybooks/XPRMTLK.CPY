@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRMTLK                                    *
+000030*    DESCRIPTION   : LINKAGE PARAMETER GROUP FOR THE PRTD20MT    *
+000040*                    KEY-MATCHING SUBPROGRAM. DL20-MT-PATTERN    *
+000050*                    IS A PRTD20-RECH-SIZED SEARCH ARGUMENT      *
+000060*                    THAT MAY CONTAIN THE WILDCARD CHARACTERS    *
+000070*                    '?' (MATCHES ANY ONE CHARACTER) AND '*'     *
+000080*                    (MATCHES THE REST OF THE KEY); DL20-MT-KEY   *
+000090*                    IS THE PRTD20-RECH VALUE BEING TESTED.      *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------- ----  -------------------------------------------*
+000130*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000140*****************************************************************
+000150 01  DL20-MT-PARMS.
+000160     05  DL20-MT-PATTERN        PIC X(2).
+000170     05  DL20-MT-KEY            PIC X(2).
+000180     05  DL20-MT-RESULT         PIC X(1).
+000190         88  DL20-MT-MATCHED        VALUE 'Y'.
+000200         88  DL20-MT-NOT-MATCHED    VALUE 'N'.
