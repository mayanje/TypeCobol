@@ -0,0 +1,33 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRTD20                                    *
+000030*    DESCRIPTION   : RECORD LAYOUT FOR THE PRTD20 DOSSIER FILE.  *
+000040*                    CARRIES THE DOSSIER NUMBER, ITS CURRENT     *
+000050*                    STATUS CODE (SAISIE / VALIDEE), THE DATES   *
+000060*                    IT ENTERED EACH OF THOSE STATUSES, AND THE  *
+000070*                    OUTSTANDING AMOUNT OF THE DOSSIER.          *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  -------------------------------------------*
+000110*    2026-08-08  DLM  ORIGINAL LAYOUT (DOSSIER NO. / ETA CODE).   *
+000120*    2026-08-08  DLM  ADDED LDO-DT-SAI / LDO-DT-VAL FOR SLA       *
+000130*                     TURNAROUND REPORTING.                      *
+000140*    2026-08-08  DLM  ADDED LDO-MT-DOSSIER.                       *
+000145*    2026-08-08  DLM  ADDED LDO-CD-ETA-REJ (REJECTED STATUS).     *
+000147*    2026-08-08  DLM  ADDED LDO-LIB-DOSSIER (FREE-TEXT LABEL).    *
+000150*****************************************************************
+000160 01  PRTD20-RECORD.
+000170     05  FILLER                 PIC X(8)  VALUE 'PRTD20  '.
+000180     05  PRTD20-RECH            PIC X(2).
+000190         88  PRTD20-VIDE        VALUE '  '.
+000200*
+000210     05  PRTD20-I.
+000220*                                   LONGUEUR 44 + DATES + MONTANT
+000230         10  LDO-NO-DOSSIER      PIC S9(11)V USAGE COMP-3.
+000240         10  LDO-CD-ETA          PIC X(1).
+000250             88  LDO-CD-ETA-SAI      VALUE 'S'.
+000260             88  LDO-CD-ETA-VAL      VALUE 'V'.
+000265             88  LDO-CD-ETA-REJ      VALUE 'R'.
+000270         10  LDO-DT-SAI          PIC 9(8).
+000280         10  LDO-DT-VAL          PIC 9(8).
+000290         10  LDO-MT-DOSSIER      PIC S9(11)V9(2) USAGE COMP-3.
+000295         10  LDO-LIB-DOSSIER     PIC X(30).
