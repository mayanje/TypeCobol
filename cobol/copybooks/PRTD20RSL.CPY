@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*    COPYBOOK      : PRTD20RSL                                 *
+000030*    DESCRIPTION   : FILE-CONTROL SELECT ENTRY FOR THE PRTD20    *
+000040*                    DOSSIER FILE FOR PROGRAMS THAT NEED RANDOM  *
+000050*                    OR DYNAMIC ACCESS (DIRECT READ BY RECH OR   *
+000060*                    BY LDO-NO-DOSSIER VIA THE ALTERNATE KEY).   *
+000070*                    PRTD20SEL REMAINS THE ENTRY FOR STRAIGHT    *
+000080*                    SEQUENTIAL BATCH PASSES OVER THE FILE.      *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    ---------- ----  -------------------------------------------*
+000120*    2026-08-08  DLM  ORIGINAL ENTRY.                             *
+000130*    2026-08-09  DLM  RECORD KEY AND ALTERNATE KEY SWAPPED, SAME   *
+000140*                     REASON AS PRTD20SEL: LDO-NO-DOSSIER IS THE  *
+000150*                     TRUE BUSINESS KEY AND SHOULD BE THE ONE     *
+000160*                     VSAM ENFORCES AS UNIQUE, NOT THE ONE THAT   *
+000170*                     ALLOWS DUPLICATES. SEE PRTD20SEL FOR THE    *
+000180*                     FULL EXPLANATION.                          *
+000190*****************************************************************
+000200     SELECT PRTD20-FILE ASSIGN TO PRTD20
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS DYNAMIC
+000230         RECORD KEY IS LDO-NO-DOSSIER
+000240         ALTERNATE RECORD KEY IS PRTD20-RECH
+000250             WITH DUPLICATES
+000260         FILE STATUS IS DL20-PRTD20-STATUS.
