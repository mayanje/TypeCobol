@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRBIEXT                                  *
+000030*    DESCRIPTION   : FIXED-WIDTH EXTRACT RECORD FOR THE         *
+000040*                    DOWNSTREAM BI SYSTEM. PLAIN DISPLAY         *
+000050*                    FIELDS ONLY (NO COMP-3) SO THE RECEIVING    *
+000060*                    PLATFORM CAN READ THE FILE WITHOUT ANY      *
+000070*                    COBOL-SPECIFIC UNPACKING.                   *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  -------------------------------------------*
+000110*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000115*    2026-08-08  DLM  ADDED PRBIEXT-LIB-DOSSIER (TRANSCODED       *
+000116*                     COPY OF LDO-LIB-DOSSIER).                   *
+000120*****************************************************************
+000130 01  PRBIEXT-RECORD.
+000140     05  PRBIEXT-NO-DOSSIER     PIC 9(11).
+000150     05  PRBIEXT-CD-ETA         PIC X(1).
+000160     05  PRBIEXT-DT-SAI         PIC 9(8).
+000170     05  PRBIEXT-DT-VAL         PIC 9(8).
+000180     05  PRBIEXT-MT-DOSSIER     PIC S9(11)V9(2)
+000190                                SIGN IS TRAILING SEPARATE.
+000195     05  PRBIEXT-LIB-DOSSIER    PIC X(30).
+000200     05  FILLER                 PIC X(10).
