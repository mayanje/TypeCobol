@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRTRLK                                    *
+000030*    DESCRIPTION   : LINKAGE PARAMETER FOR THE PRTD20TR ACCENT-   *
+000040*                    TRANSCODING SUBPROGRAM. THE CALLER PASSES    *
+000050*                    A DOSSIER FREE-TEXT FIELD (E.G.              *
+000060*                    LDO-LIB-DOSSIER) AND IT IS TRANSCODED IN      *
+000070*                    PLACE.                                      *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  -------------------------------------------*
+000110*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000120*****************************************************************
+000130 01  DL20-TR-TEXT               PIC X(30).
