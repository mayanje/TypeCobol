@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRCHLK                                   *
+000030*    DESCRIPTION   : LINKAGE PARAMETER GROUP FOR THE PRTD20CH    *
+000040*                    STATUS-CHANGE SUBPROGRAM. SHARED BY ANY     *
+000050*                    CALLER (BATCH OR ONLINE) THAT NEEDS TO      *
+000060*                    CHANGE A DOSSIER'S LDO-CD-ETA AND BUILD     *
+000070*                    THE MATCHING PRAUD20 TRANSITION RECORD.     *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  -------------------------------------------*
+000110*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000120*****************************************************************
+000130 01  DL20-CH-PARMS.
+000140     05  DL20-CH-NVL-ETA        PIC X(1).
+000150     05  DL20-CH-PROGRAMME      PIC X(8).
+000160     05  DL20-CH-SEQ            PIC 9(5)  USAGE COMP.
+000170     05  DL20-CH-TODAY          PIC 9(8).
+000180     05  DL20-CH-HEURE          PIC 9(6).
+000190     05  DL20-CH-RETURN-CODE    PIC X(1).
+000200         88  DL20-CH-CHANGED        VALUE '0'.
+000210         88  DL20-CH-NO-CHANGE      VALUE '1'.
