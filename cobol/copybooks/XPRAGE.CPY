@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRAGE                                    *
+000030*    DESCRIPTION   : SORT-WORK RECORD FOR THE PRTD20A AGING      *
+000040*                    REPORT. ONE ENTRY PER DOSSIER STILL IN      *
+000050*                    SAI STATUS, CARRYING ITS AGE IN DAYS SO     *
+000060*                    THE SORT CAN ORDER OLDEST-FIRST.            *
+000070*    MODIFICATION HISTORY                                       *
+000080*    DATE       INIT  DESCRIPTION                                *
+000090*    ---------- ----  -------------------------------------------*
+000100*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000110*****************************************************************
+000120 01  PRAGE-SORT-RECORD.
+000130     05  PRAGE-AGE              PIC 9(6).
+000140     05  PRAGE-NO-DOSSIER       PIC S9(11)V USAGE COMP-3.
+000150     05  PRAGE-DT-SAI           PIC 9(8).
