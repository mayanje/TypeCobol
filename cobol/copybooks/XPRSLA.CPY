@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRSLA                                    *
+000030*    DESCRIPTION   : SORT-WORK RECORD FOR THE PRTD20S SLA        *
+000040*                    TURNAROUND REPORT. ONE ENTRY PER VALIDATED  *
+000050*                    DOSSIER, CARRYING ITS SAI-TO-VAL TURNAROUND *
+000060*                    IN DAYS SO THE REPORT CAN BE ORDERED        *
+000070*                    SLOWEST-FIRST.                              *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  -------------------------------------------*
+000110*    2026-08-08  DLM  ORIGINAL LAYOUT.                            *
+000120*****************************************************************
+000130 01  PRSLA-SORT-RECORD.
+000140     05  PRSLA-TURNAROUND       PIC 9(6).
+000150     05  PRSLA-NO-DOSSIER       PIC S9(11)V USAGE COMP-3.
+000160     05  PRSLA-DT-SAI           PIC 9(8).
+000170     05  PRSLA-DT-VAL           PIC 9(8).
