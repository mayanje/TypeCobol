@@ -0,0 +1,29 @@
+000010*****************************************************************
+000020*    COPYBOOK      : XPRSTAT                                    *
+000030*    DESCRIPTION   : WORKING-STORAGE FILE STATUS SWITCHES FOR    *
+000040*                    THE PRTD20 DOSSIER FILE AND THE PRAUD20     *
+000050*                    TRANSITION-LOG FILE. COPIED INTO WORKING-   *
+000060*                    STORAGE BY EVERY PROGRAM THAT USES          *
+000070*                    PRTD20SEL AND/OR PRAUDSEL.                  *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  -------------------------------------------*
+000110*    2026-08-08  DLM  ORIGINAL ENTRY.                             *
+000115*    2026-08-08  DLM  ADDED DL20-PRTD20F-STATUS FOR PRTD20R.       *
+000117*    2026-08-08  DLM  ADDED DL20-PRTD20X-STATUS FOR PRTD20EX.      *
+000118*    2026-08-08  DLM  ADDED DL20-PRCKPT-STATUS FOR PERFORM0.       *
+000120*****************************************************************
+000130 01  DL20-FILE-STATUSES.
+000140     05  DL20-PRTD20-STATUS     PIC X(2)  VALUE '00'.
+000150         88  DL20-PRTD20-OK         VALUE '00'.
+000160         88  DL20-PRTD20-EOF        VALUE '10'.
+000170     05  DL20-PRAUD20-STATUS    PIC X(2)  VALUE '00'.
+000180         88  DL20-PRAUD20-OK        VALUE '00'.
+000190         88  DL20-PRAUD20-EOF       VALUE '10'.
+000195     05  DL20-PRTD20F-STATUS    PIC X(2)  VALUE '00'.
+000196         88  DL20-PRTD20F-OK        VALUE '00'.
+000197     05  DL20-PRTD20X-STATUS    PIC X(2)  VALUE '00'.
+000198         88  DL20-PRTD20X-OK        VALUE '00'.
+000199     05  DL20-PRCKPT-STATUS     PIC X(2)  VALUE '00'.
+000200         88  DL20-PRCKPT-OK         VALUE '00'.
+000201         88  DL20-PRCKPT-EOF        VALUE '10'.
