@@ -0,0 +1,41 @@
+000010*****************************************************************
+000020*    COPYBOOK      : PRTD20SEL                                  *
+000030*    DESCRIPTION   : FILE-CONTROL SELECT ENTRY FOR THE PRTD20    *
+000040*                    DOSSIER FILE. COPIED INTO EVERY PROGRAM     *
+000050*                    THAT OPENS PRTD20 SO THE ORGANIZATION AND   *
+000060*                    ACCESS METHOD STAY IN ONE PLACE.             *
+000070*    MODIFICATION HISTORY                                       *
+000080*    DATE       INIT  DESCRIPTION                                *
+000090*    ---------- ----  -------------------------------------------*
+000100*    2026-08-08  DLM  ORIGINAL ENTRY - SEQUENTIAL ACCESS.         *
+000110*    2026-08-08  DLM  INDEXED, KEYED BY PRTD20-RECH, PLUS AN      *
+000120*                     ALTERNATE PATH ON LDO-NO-DOSSIER SO DIRECT  *
+000130*                     READS BY DOSSIER NUMBER NO LONGER NEED A    *
+000140*                     FULL SCAN.                                 *
+000150*    2026-08-09  DLM  RECORD KEY AND ALTERNATE KEY SWAPPED. LDO-  *
+000160*                     NO-DOSSIER IS THE TRUE BUSINESS KEY - A     *
+000170*                     DOSSIER NUMBER SHOULD IDENTIFY ONE RECORD,  *
+000180*                     WHICH IS EXACTLY WHAT PRTD20DP EXISTS TO    *
+000190*                     ENFORCE/DETECT - AND PRTD20-RECH IS BLANK   *
+000200*                     ON EVERY VIDE RECORD, WHICH PRTD20R'S OWN   *
+000210*                     PURPOSE REQUIRES TO BE ABLE TO ACCUMULATE   *
+000220*                     AS MANY COEXISTING RECORDS. THE OLD KEYING  *
+000230*                     HAD THIS BACKWARDS: PRTD20-RECH UNIQUE MEANT *
+000240*                     AT MOST ONE VIDE RECORD COULD EVER EXIST,   *
+000250*                     AND LDO-NO-DOSSIER WITH DUPLICATES MEANT    *
+000260*                     DIRECT READS BY DOSSIER NUMBER (PRTD20D,    *
+000270*                     PRTD20O) COULD SILENTLY RETURN AN ARBITRARY *
+000280*                     ONE OF SEVERAL RECORDS FOR THAT DOSSIER.    *
+000290*                     PROGRAMS THAT WALK THE FILE SEQUENTIALLY    *
+000300*                     BY WHOLE-FILE SCAN (TOTALS, EXTRACTS,       *
+000310*                     WILDCARD SEARCH) DON'T CARE WHICH KEY       *
+000320*                     ORDER THEY SEE RECORDS IN AND NEED NO       *
+000330*                     CHANGE OF THEIR OWN.                        *
+000340*****************************************************************
+000350     SELECT PRTD20-FILE ASSIGN TO PRTD20
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS SEQUENTIAL
+000380         RECORD KEY IS LDO-NO-DOSSIER
+000390         ALTERNATE RECORD KEY IS PRTD20-RECH
+000400             WITH DUPLICATES
+000410         FILE STATUS IS DL20-PRTD20-STATUS.
