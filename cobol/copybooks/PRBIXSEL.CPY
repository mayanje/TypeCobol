@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    COPYBOOK      : PRBIXSEL                                  *
+000030*    DESCRIPTION   : FILE-CONTROL SELECT ENTRY FOR THE PRTD20X   *
+000040*                    BI EXTRACT FILE WRITTEN BY PRTD20EX.        *
+000050*    MODIFICATION HISTORY                                       *
+000060*    DATE       INIT  DESCRIPTION                                *
+000070*    ---------- ----  -------------------------------------------*
+000080*    2026-08-08  DLM  ORIGINAL ENTRY.                             *
+000090*****************************************************************
+000100     SELECT PRTD20X-FILE ASSIGN TO PRTD20X
+000110         ORGANIZATION IS SEQUENTIAL
+000120         ACCESS MODE IS SEQUENTIAL
+000130         FILE STATUS IS DL20-PRTD20X-STATUS.
