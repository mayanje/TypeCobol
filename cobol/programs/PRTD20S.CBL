@@ -0,0 +1,111 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20S.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20S                                   *
+000090*    DESCRIPTION   : SLA TURNAROUND REPORT. FOR EVERY VALIDATED  *
+000100*                    DOSSIER (LDO-CD-ETA-VAL) WITH BOTH          *
+000110*                    LDO-DT-SAI AND LDO-DT-VAL POPULATED,        *
+000120*                    COMPUTES THE SAI-TO-VAL TURNAROUND IN DAYS  *
+000130*                    AND LISTS THE DOSSIERS SLOWEST-FIRST.        *
+000140*    MODIFICATION HISTORY                                       *
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  -------------------------------------------*
+000170*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000180*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     COPY PRTD20SEL.
+000230     SELECT PRSLA-SORT-FILE ASSIGN TO SORTWK2.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  PRTD20-FILE
+000270     LABEL RECORDS ARE STANDARD.
+000280     COPY XPRTD20.
+000290 SD  PRSLA-SORT-FILE.
+000300     COPY XPRSLA.
+000310 WORKING-STORAGE SECTION.
+000320     COPY XPRSTAT.
+000330 01  DL20-SWITCHES.
+000340     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000350         88  DL20-EOF               VALUE 'Y'.
+000360 01  DL20-COUNTERS.
+000370     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000380     05  DL20-SLA-COUNT         PIC 9(7)  USAGE COMP.
+000390 01  DL20-WORK-TURNAROUND       PIC S9(9) USAGE COMP.
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     MOVE 0 TO DL20-RECS-READ.
+000430     MOVE 0 TO DL20-SLA-COUNT.
+000440     SORT PRSLA-SORT-FILE
+000450         ON DESCENDING KEY PRSLA-TURNAROUND
+000460         INPUT PROCEDURE IS 2000-BUILD-SORT-INPUT
+000470         OUTPUT PROCEDURE IS 3000-PRINT-REPORT.
+000480     DISPLAY 'PRTD20S - RECORDS READ    : ' DL20-RECS-READ.
+000490     DISPLAY 'PRTD20S - DOSSIERS LISTED : ' DL20-SLA-COUNT.
+000500     GOBACK.
+000510*
+000520 2000-BUILD-SORT-INPUT.
+000530     OPEN INPUT PRTD20-FILE.
+000540     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000550     PERFORM 2200-EVALUATE-DOSSIER THRU 2200-EXIT
+000560         UNTIL DL20-EOF.
+000570     CLOSE PRTD20-FILE.
+000580     MOVE 'N' TO DL20-EOF-SW.
+000590 2000-EXIT.
+000600     EXIT.
+000610*
+000620 2100-READ-PRTD20.
+000630     READ PRTD20-FILE NEXT RECORD
+000640         AT END
+000650             MOVE 'Y' TO DL20-EOF-SW
+000660         NOT AT END
+000670             ADD 1 TO DL20-RECS-READ
+000680     END-READ.
+000690 2100-EXIT.
+000700     EXIT.
+000710*
+000720 2200-EVALUATE-DOSSIER.
+000730     IF LDO-CD-ETA-VAL
+000740         AND LDO-DT-SAI NOT = ZERO
+000750         AND LDO-DT-VAL NOT = ZERO
+000760         COMPUTE DL20-WORK-TURNAROUND =
+000770             FUNCTION INTEGER-OF-DATE(LDO-DT-VAL) -
+000780             FUNCTION INTEGER-OF-DATE(LDO-DT-SAI)
+000790         MOVE DL20-WORK-TURNAROUND TO PRSLA-TURNAROUND
+000800         MOVE LDO-NO-DOSSIER       TO PRSLA-NO-DOSSIER
+000810         MOVE LDO-DT-SAI           TO PRSLA-DT-SAI
+000820         MOVE LDO-DT-VAL           TO PRSLA-DT-VAL
+000830         RELEASE PRSLA-SORT-RECORD
+000840         ADD 1 TO DL20-SLA-COUNT
+000850     END-IF.
+000860     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000870 2200-EXIT.
+000880     EXIT.
+000890*
+000900 3000-PRINT-REPORT.
+000910     DISPLAY '======================================'.
+000920     DISPLAY 'PRTD20S - SAI TO VAL TURNAROUND REPORT'.
+000930     DISPLAY '======================================'.
+000940     PERFORM 3100-RETURN-SORTED THRU 3100-EXIT
+000950         UNTIL DL20-EOF.
+000960     MOVE 'N' TO DL20-EOF-SW.
+000970 3000-EXIT.
+000980     EXIT.
+000990*
+001000 3100-RETURN-SORTED.
+001010     RETURN PRSLA-SORT-FILE
+001020         AT END
+001030             MOVE 'Y' TO DL20-EOF-SW
+001040         NOT AT END
+001050             DISPLAY 'DOSSIER ' PRSLA-NO-DOSSIER
+001060                 ' SAI ' PRSLA-DT-SAI
+001070                 ' VAL ' PRSLA-DT-VAL
+001080                 ' DAYS ' PRSLA-TURNAROUND
+001090     END-RETURN.
+001100 3100-EXIT.
+001110     EXIT.
