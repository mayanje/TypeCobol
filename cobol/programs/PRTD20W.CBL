@@ -0,0 +1,90 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20W.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20W                                   *
+000090*    DESCRIPTION   : WILDCARD / PARTIAL-MATCH SEARCH ON PRTD20.   *
+000100*                    SCANS THE WHOLE FILE AND, FOR EACH RECORD,   *
+000110*                    CALLS THE SHARED PRTD20MT KEY-MATCHING       *
+000120*                    SUBROUTINE TO TEST PRTD20-RECH AGAINST THE   *
+000130*                    SEARCH ARGUMENT GIVEN ON THE COMMAND LINE    *
+000140*                    (WHICH MAY CONTAIN '?' AND '*' WILDCARDS),   *
+000150*                    DISPLAYING EVERY DOSSIER THAT MATCHES.       *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       INIT  DESCRIPTION                                *
+000180*    ---------- ----  -------------------------------------------*
+000190*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     COPY PRTD20SEL.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  PRTD20-FILE
+000280     LABEL RECORDS ARE STANDARD.
+000290     COPY XPRTD20.
+000300 WORKING-STORAGE SECTION.
+000310     COPY XPRSTAT.
+000320     COPY XPRMTLK.
+000330 01  DL20-SWITCHES.
+000340     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000350         88  DL20-EOF               VALUE 'Y'.
+000360 01  DL20-COUNTERS.
+000370     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000380     05  DL20-MATCH-COUNT       PIC 9(7)  USAGE COMP.
+000390 01  DL20-PARMS.
+000400     05  DL20-PARM-LINE         PIC X(80).
+000410 PROCEDURE DIVISION.
+000420 0000-MAINLINE.
+000430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000440     PERFORM 2000-SCAN-DOSSIERS THRU 2000-EXIT
+000450         UNTIL DL20-EOF.
+000460     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000470     GOBACK.
+000480*
+000490 1000-INITIALIZE.
+000500     MOVE 0 TO DL20-RECS-READ DL20-MATCH-COUNT.
+000510     ACCEPT DL20-PARM-LINE FROM COMMAND-LINE.
+000520     MOVE DL20-PARM-LINE(1:2) TO DL20-MT-PATTERN.
+000530     OPEN INPUT PRTD20-FILE.
+000540     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000550 1000-EXIT.
+000560     EXIT.
+000570*
+000580 2000-SCAN-DOSSIERS.
+000590     MOVE PRTD20-RECH TO DL20-MT-KEY.
+000600     CALL 'PRTD20MT' USING DL20-MT-PARMS.
+000610     IF DL20-MT-MATCHED
+000620         PERFORM 3000-REPORT-MATCH THRU 3000-EXIT
+000630     END-IF.
+000640     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000650 2000-EXIT.
+000660     EXIT.
+000670*
+000680 2100-READ-PRTD20.
+000690     READ PRTD20-FILE NEXT RECORD
+000700         AT END
+000710             MOVE 'Y' TO DL20-EOF-SW
+000720         NOT AT END
+000730             ADD 1 TO DL20-RECS-READ
+000740     END-READ.
+000750 2100-EXIT.
+000760     EXIT.
+000770*
+000780 3000-REPORT-MATCH.
+000790     ADD 1 TO DL20-MATCH-COUNT.
+000800     DISPLAY 'PRTD20W - MATCH : ' LDO-NO-DOSSIER
+000810         ' RECH=' PRTD20-RECH ' CD-ETA=' LDO-CD-ETA.
+000820 3000-EXIT.
+000830     EXIT.
+000840*
+000850 8000-TERMINATE.
+000860     CLOSE PRTD20-FILE.
+000870     DISPLAY 'PRTD20W - RECORDS READ   : ' DL20-RECS-READ.
+000880     DISPLAY 'PRTD20W - MATCHES FOUND  : ' DL20-MATCH-COUNT.
+000890 8000-EXIT.
+000900     EXIT.
