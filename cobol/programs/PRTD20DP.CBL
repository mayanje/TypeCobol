@@ -0,0 +1,100 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20DP.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20DP                                  *
+000090*    DESCRIPTION   : DUPLICATE-DOSSIER DETECTION. WALKS PRTD20   *
+000100*                    IN LDO-NO-DOSSIER ORDER THROUGH THE         *
+000110*                    ALTERNATE INDEX AND REPORTS ANY DOSSIER     *
+000120*                    NUMBER THAT APPEARS ON MORE THAN ONE        *
+000130*                    RECORD, TOGETHER WITH THE CONFLICTING       *
+000140*                    LDO-CD-ETA VALUES, SO RE-KEYING MISTAKES    *
+000150*                    ARE CAUGHT BEFORE DOUBLE PROCESSING.         *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       INIT  DESCRIPTION                                *
+000180*    ---------- ----  -------------------------------------------*
+000190*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     COPY PRTD20RSL.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  PRTD20-FILE
+000280     LABEL RECORDS ARE STANDARD.
+000290     COPY XPRTD20.
+000300 WORKING-STORAGE SECTION.
+000310     COPY XPRSTAT.
+000320 01  DL20-SWITCHES.
+000330     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000340         88  DL20-EOF               VALUE 'Y'.
+000350     05  DL20-FIRST-SW          PIC X(1)  VALUE 'Y'.
+000360         88  DL20-FIRST-RECORD      VALUE 'Y'.
+000370 01  DL20-COUNTERS.
+000380     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000390     05  DL20-DUP-COUNT         PIC 9(7)  USAGE COMP.
+000400 01  DL20-PREV-DOSSIER          PIC S9(11)V USAGE COMP-3.
+000410 01  DL20-PREV-CD-ETA           PIC X(1).
+000420 PROCEDURE DIVISION.
+000430 0000-MAINLINE.
+000440     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000450     PERFORM 2000-SCAN-BY-DOSSIER THRU 2000-EXIT
+000460         UNTIL DL20-EOF.
+000470     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000480     GOBACK.
+000490*
+000500 1000-INITIALIZE.
+000510     MOVE 0 TO DL20-RECS-READ DL20-DUP-COUNT.
+000520     OPEN INPUT PRTD20-FILE.
+000530     MOVE LOW-VALUE TO LDO-NO-DOSSIER.
+000540     START PRTD20-FILE KEY IS NOT LESS THAN LDO-NO-DOSSIER
+000550         INVALID KEY
+000560             MOVE 'Y' TO DL20-EOF-SW
+000570     END-START.
+000580     IF NOT DL20-EOF
+000590         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+000600     END-IF.
+000610 1000-EXIT.
+000620     EXIT.
+000630*
+000640 2000-SCAN-BY-DOSSIER.
+000650     IF DL20-FIRST-RECORD
+000660         MOVE 'N' TO DL20-FIRST-SW
+000670     ELSE
+000680         IF LDO-NO-DOSSIER = DL20-PREV-DOSSIER
+000690             PERFORM 3000-REPORT-DUPLICATE THRU 3000-EXIT
+000700         END-IF
+000710     END-IF.
+000720     MOVE LDO-NO-DOSSIER TO DL20-PREV-DOSSIER.
+000730     MOVE LDO-CD-ETA     TO DL20-PREV-CD-ETA.
+000740     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+000750 2000-EXIT.
+000760     EXIT.
+000770*
+000780 2100-READ-NEXT.
+000790     READ PRTD20-FILE NEXT RECORD
+000810         AT END
+000820             MOVE 'Y' TO DL20-EOF-SW
+000830         NOT AT END
+000840             ADD 1 TO DL20-RECS-READ
+000850     END-READ.
+000860 2100-EXIT.
+000870     EXIT.
+000880*
+000890 3000-REPORT-DUPLICATE.
+000900     ADD 1 TO DL20-DUP-COUNT.
+000910     DISPLAY 'PRTD20DP - DUPLICATE DOSSIER : ' LDO-NO-DOSSIER
+000920         ' ETA(1)=' DL20-PREV-CD-ETA ' ETA(2)=' LDO-CD-ETA.
+000930 3000-EXIT.
+000940     EXIT.
+000950*
+000960 8000-TERMINATE.
+000970     CLOSE PRTD20-FILE.
+000980     DISPLAY 'PRTD20DP - RECORDS READ    : ' DL20-RECS-READ.
+000990     DISPLAY 'PRTD20DP - DUPLICATES FOUND: ' DL20-DUP-COUNT.
+001000 8000-EXIT.
+001010     EXIT.
