@@ -0,0 +1,42 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20TR.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20TR                                  *
+000090*    DESCRIPTION   : SHARED ACCENTED-CHARACTER TRANSCODING       *
+000100*                    SUBROUTINE. NORMALIZES THE ACCENTED LATIN-1  *
+000110*                    LETTERS COMMONLY SEEN IN DOSSIER NAME AND    *
+000120*                    FREE-TEXT FIELDS (LDO-LIB-DOSSIER AND        *
+000130*                    SIMILAR) DOWN TO THEIR PLAIN ASCII BASE       *
+000140*                    LETTER, SO REPORTS AND EXTRACTS BUILT FROM    *
+000150*                    THAT DATA STOP SHOWING GARBLED CHARACTERS    *
+000160*                    ON PLATFORMS THAT CAN'T RENDER THEM. THE     *
+000170*                    SOURCE TEXT IS GIVEN AS RAW LATIN-1 BYTES -   *
+000180*                    HEX LITERALS ARE USED HERE INSTEAD OF        *
+000190*                    ACCENTED LITERALS IN THE SOURCE ITSELF SO    *
+000200*                    THIS PROGRAM ISN'T SUBJECT TO THE SAME       *
+000210*                    SOURCE-ENCODING PROBLEM IT IS FIXING.        *
+000220*                    CHARACTERS OUTSIDE THE TABLE BELOW (E.G.      *
+000230*                    'Y' WITH DIAERESIS) ARE LEFT UNCHANGED.       *
+000240*    MODIFICATION HISTORY                                       *
+000250*    DATE       INIT  DESCRIPTION                                *
+000260*    ---------- ----  -------------------------------------------*
+000270*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000280*****************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320 LINKAGE SECTION.
+000330     COPY XPRTRLK.
+000340 PROCEDURE DIVISION USING DL20-TR-TEXT.
+000350 0000-MAINLINE.
+000360     INSPECT DL20-TR-TEXT CONVERTING
+000370         X"E0E2E4E7E9E8EAEBEEEFF4F6F9FBFCF1"
+000380         TO "aaaceeeeiioouuun".
+000390     INSPECT DL20-TR-TEXT CONVERTING
+000400         X"C0C2C4C7C9C8CACBCECFD4D6D9DBDCD1"
+000410         TO "AAACEEEEIIOOUUUN".
+000420     GOBACK.
