@@ -0,0 +1,90 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20EX.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20EX                                  *
+000090*    DESCRIPTION   : NIGHTLY FIXED-WIDTH EXTRACT OF PRTD20 FOR   *
+000100*                    THE DOWNSTREAM BI SYSTEM. ONE PRTD20X       *
+000110*                    RECORD IS WRITTEN PER PRTD20 DOSSIER,       *
+000120*                    CARRYING THE DOSSIER NUMBER, STATUS CODE,   *
+000130*                    DATES AND AMOUNT.                           *
+000140*    MODIFICATION HISTORY                                       *
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  -------------------------------------------*
+000170*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000175*    2026-08-08  DLM  EXTRACT NOW CARRIES LDO-LIB-DOSSIER,         *
+000176*                     TRANSCODED THROUGH PRTD20TR SO ACCENTED     *
+000177*                     CHARACTERS DON'T GARBLE ON THE BI SIDE.     *
+000180*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     COPY PRTD20SEL.
+000230     COPY PRBIXSEL.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  PRTD20-FILE
+000270     LABEL RECORDS ARE STANDARD.
+000280     COPY XPRTD20.
+000290 FD  PRTD20X-FILE
+000300     LABEL RECORDS ARE STANDARD.
+000310     COPY XPRBIEXT.
+000320 WORKING-STORAGE SECTION.
+000330     COPY XPRSTAT.
+000340 01  DL20-SWITCHES.
+000350     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000360         88  DL20-EOF               VALUE 'Y'.
+000370 01  DL20-COUNTERS.
+000380     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000390     05  DL20-RECS-WRITTEN      PIC 9(7)  USAGE COMP.
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000430     PERFORM 2000-EXTRACT-DOSSIERS THRU 2000-EXIT
+000440         UNTIL DL20-EOF.
+000450     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000460     GOBACK.
+000470*
+000480 1000-INITIALIZE.
+000490     MOVE 0 TO DL20-RECS-READ DL20-RECS-WRITTEN.
+000500     OPEN INPUT PRTD20-FILE.
+000510     OPEN OUTPUT PRTD20X-FILE.
+000520     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000530 1000-EXIT.
+000540     EXIT.
+000550*
+000560 2000-EXTRACT-DOSSIERS.
+000570     MOVE SPACES           TO PRBIEXT-RECORD.
+000580     MOVE LDO-NO-DOSSIER   TO PRBIEXT-NO-DOSSIER.
+000590     MOVE LDO-CD-ETA       TO PRBIEXT-CD-ETA.
+000600     MOVE LDO-DT-SAI       TO PRBIEXT-DT-SAI.
+000610     MOVE LDO-DT-VAL       TO PRBIEXT-DT-VAL.
+000620     MOVE LDO-MT-DOSSIER   TO PRBIEXT-MT-DOSSIER.
+000622     MOVE LDO-LIB-DOSSIER  TO PRBIEXT-LIB-DOSSIER.
+000624     CALL 'PRTD20TR' USING PRBIEXT-LIB-DOSSIER.
+000630     WRITE PRBIEXT-RECORD.
+000640     ADD 1 TO DL20-RECS-WRITTEN.
+000650     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000660 2000-EXIT.
+000670     EXIT.
+000680*
+000690 2100-READ-PRTD20.
+000700     READ PRTD20-FILE NEXT RECORD
+000710         AT END
+000720             MOVE 'Y' TO DL20-EOF-SW
+000730         NOT AT END
+000740             ADD 1 TO DL20-RECS-READ
+000750     END-READ.
+000760 2100-EXIT.
+000770     EXIT.
+000780*
+000790 8000-TERMINATE.
+000800     CLOSE PRTD20-FILE.
+000810     CLOSE PRTD20X-FILE.
+000820     DISPLAY 'PRTD20EX - RECORDS READ    : ' DL20-RECS-READ.
+000830     DISPLAY 'PRTD20EX - RECORDS WRITTEN : ' DL20-RECS-WRITTEN.
+000840 8000-EXIT.
+000850     EXIT.
