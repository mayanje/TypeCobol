@@ -0,0 +1,61 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20CH.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20CH                                  *
+000090*    DESCRIPTION   : SHARED DOSSIER STATUS-CHANGE SUBROUTINE.    *
+000100*                    APPLIES A NEW LDO-CD-ETA TO THE PRTD20      *
+000110*                    RECORD PASSED BY THE CALLER, STAMPS         *
+000120*                    LDO-DT-SAI / LDO-DT-VAL AS APPROPRIATE, AND *
+000130*                    BUILDS THE MATCHING PRAUD20 TRANSITION      *
+000140*                    RECORD. THE CALLER OWNS ALL FILE I/O - THIS *
+000150*                    ROUTINE ONLY TOUCHES THE RECORDS IT IS      *
+000160*                    GIVEN, SO BOTH BATCH (PRTD20U) AND ONLINE   *
+000170*                    (PRTD20O) CALLERS CAN SHARE IT.             *
+000180*    MODIFICATION HISTORY                                       *
+000190*    DATE       INIT  DESCRIPTION                                *
+000200*    ---------- ----  -------------------------------------------*
+000210*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260 01  DL20-CD-ETA-AVANT          PIC X(1).
+000270 LINKAGE SECTION.
+000280     COPY XPRCHLK.
+000290     COPY XPRTD20.
+000300     COPY XPRAUD.
+000330 PROCEDURE DIVISION USING DL20-CH-PARMS
+000340                          PRTD20-RECORD
+000350                          PRAUD20-RECORD.
+000360 0000-MAINLINE.
+000370     IF LDO-CD-ETA = DL20-CH-NVL-ETA
+000380         MOVE '1' TO DL20-CH-RETURN-CODE
+000390     ELSE
+000400         PERFORM 1000-APPLY-CHANGE THRU 1000-EXIT
+000410         MOVE '0' TO DL20-CH-RETURN-CODE
+000420     END-IF.
+000430     GOBACK.
+000440*
+000450 1000-APPLY-CHANGE.
+000460     MOVE LDO-CD-ETA TO DL20-CD-ETA-AVANT.
+000470     MOVE DL20-CH-NVL-ETA TO LDO-CD-ETA.
+000480     IF LDO-CD-ETA-SAI
+000490         MOVE DL20-CH-TODAY TO LDO-DT-SAI
+000500     END-IF.
+000510     IF LDO-CD-ETA-VAL
+000520         MOVE DL20-CH-TODAY TO LDO-DT-VAL
+000530     END-IF.
+000540     ADD 1 TO DL20-CH-SEQ.
+000550     MOVE LDO-NO-DOSSIER     TO PRAUD-NO-DOSSIER.
+000560     MOVE DL20-CH-SEQ        TO PRAUD-NO-SEQ.
+000570     MOVE DL20-CD-ETA-AVANT  TO PRAUD-CD-ETA-AVANT.
+000580     MOVE LDO-CD-ETA         TO PRAUD-CD-ETA-APRES.
+000590     MOVE DL20-CH-TODAY      TO PRAUD-DT-TRANSIT.
+000600     MOVE DL20-CH-HEURE      TO PRAUD-HR-TRANSIT.
+000610     MOVE DL20-CH-PROGRAMME  TO PRAUD-ID-PROGRAMME.
+000620 1000-EXIT.
+000630     EXIT.
