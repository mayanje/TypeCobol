@@ -0,0 +1,100 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20T.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20T                                   *
+000090*    DESCRIPTION   : STATUS-TOTAL SUMMARY REPORT. SCANS PRTD20   *
+000100*                    AND TOTALS LDO-MT-DOSSIER SEPARATELY FOR    *
+000110*                    LDO-CD-ETA-SAI AND LDO-CD-ETA-VAL, SO       *
+000120*                    MANAGEMENT CAN SEE HOW MUCH MONEY IS TIED   *
+000130*                    UP IN UNVALIDATED DOSSIERS.                 *
+000140*    MODIFICATION HISTORY                                       *
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  -------------------------------------------*
+000170*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000175*    2026-08-08  DLM  ADDED A SEPARATE REJECTED-STATUS TOTAL.      *
+000180*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     COPY PRTD20SEL.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  PRTD20-FILE
+000260     LABEL RECORDS ARE STANDARD.
+000270     COPY XPRTD20.
+000280 WORKING-STORAGE SECTION.
+000290     COPY XPRSTAT.
+000300 01  DL20-SWITCHES.
+000310     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000320         88  DL20-EOF               VALUE 'Y'.
+000330 01  DL20-COUNTERS.
+000340     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000350     05  DL20-SAI-DOSSIERS      PIC 9(7)  USAGE COMP.
+000360     05  DL20-VAL-DOSSIERS      PIC 9(7)  USAGE COMP.
+000365     05  DL20-REJ-DOSSIERS      PIC 9(7)  USAGE COMP.
+000370 01  DL20-TOTALS.
+000380     05  DL20-MT-SAI-TOTAL      PIC S9(13)V9(2) USAGE COMP-3.
+000390     05  DL20-MT-VAL-TOTAL      PIC S9(13)V9(2) USAGE COMP-3.
+000395     05  DL20-MT-REJ-TOTAL      PIC S9(13)V9(2) USAGE COMP-3.
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000430     PERFORM 2000-SCAN-PRTD20 THRU 2000-EXIT
+000440         UNTIL DL20-EOF.
+000450     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+000460     GOBACK.
+000470*
+000480 1000-INITIALIZE.
+000490     MOVE 0 TO DL20-RECS-READ DL20-SAI-DOSSIERS DL20-VAL-DOSSIERS
+000495         DL20-REJ-DOSSIERS.
+000500     MOVE 0 TO DL20-MT-SAI-TOTAL DL20-MT-VAL-TOTAL
+000505         DL20-MT-REJ-TOTAL.
+000510     OPEN INPUT PRTD20-FILE.
+000520     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000530 1000-EXIT.
+000540     EXIT.
+000550*
+000560 2000-SCAN-PRTD20.
+000570     EVALUATE TRUE
+000580         WHEN LDO-CD-ETA-SAI
+000590             ADD 1 TO DL20-SAI-DOSSIERS
+000600             ADD LDO-MT-DOSSIER TO DL20-MT-SAI-TOTAL
+000610         WHEN LDO-CD-ETA-VAL
+000620             ADD 1 TO DL20-VAL-DOSSIERS
+000630             ADD LDO-MT-DOSSIER TO DL20-MT-VAL-TOTAL
+000635         WHEN LDO-CD-ETA-REJ
+000636             ADD 1 TO DL20-REJ-DOSSIERS
+000637             ADD LDO-MT-DOSSIER TO DL20-MT-REJ-TOTAL
+000640     END-EVALUATE.
+000650     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000660 2000-EXIT.
+000670     EXIT.
+000680*
+000690 2100-READ-PRTD20.
+000700     READ PRTD20-FILE NEXT RECORD
+000710         AT END
+000720             MOVE 'Y' TO DL20-EOF-SW
+000730         NOT AT END
+000740             ADD 1 TO DL20-RECS-READ
+000750     END-READ.
+000760 2100-EXIT.
+000770     EXIT.
+000780*
+000790 8000-PRINT-SUMMARY.
+000800     CLOSE PRTD20-FILE.
+000810     DISPLAY '======================================'.
+000820     DISPLAY 'PRTD20T - DOSSIER STATUS-TOTAL SUMMARY'.
+000830     DISPLAY '======================================'.
+000840     DISPLAY 'RECORDS READ          : ' DL20-RECS-READ.
+000850     DISPLAY 'SAI DOSSIERS / TOTAL  : ' DL20-SAI-DOSSIERS
+000860         ' / ' DL20-MT-SAI-TOTAL.
+000870     DISPLAY 'VAL DOSSIERS / TOTAL  : ' DL20-VAL-DOSSIERS
+000880         ' / ' DL20-MT-VAL-TOTAL.
+000885     DISPLAY 'REJ DOSSIERS / TOTAL  : ' DL20-REJ-DOSSIERS
+000886         ' / ' DL20-MT-REJ-TOTAL.
+000890 8000-EXIT.
+000900     EXIT.
