@@ -0,0 +1,111 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20CP.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20CP                                  *
+000090*    DESCRIPTION   : LDO-NO-DOSSIER CAPACITY CHECK. WALKS PRTD20  *
+000100*                    THROUGH THE ALTERNATE INDEX TO FIND THE      *
+000110*                    HIGHEST DOSSIER NUMBER IN USE AND WARNS      *
+000120*                    WHEN IT IS WITHIN A CONFIGURABLE MARGIN OF   *
+000130*                    THE S9(11) FIELD'S MAXIMUM VALUE, SO A      *
+000140*                    FIELD-WIDTH MIGRATION CAN BE PLANNED AHEAD   *
+000150*                    OF A NUMERIC-OVERFLOW ABEND.                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       INIT  DESCRIPTION                                *
+000180*    ---------- ----  -------------------------------------------*
+000190*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     COPY PRTD20RSL.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  PRTD20-FILE
+000280     LABEL RECORDS ARE STANDARD.
+000290     COPY XPRTD20.
+000300 WORKING-STORAGE SECTION.
+000310     COPY XPRSTAT.
+000320 77  DL20-NO-DOSSIER-MAX        PIC S9(11) VALUE 99999999999.
+000330 77  DL20-DEFAULT-MARGIN        PIC 9(11) VALUE 00000001000.
+000340 01  DL20-SWITCHES.
+000350     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000360         88  DL20-EOF               VALUE 'Y'.
+000370     05  DL20-ANY-RECS-SW       PIC X(1)  VALUE 'N'.
+000380         88  DL20-ANY-RECS          VALUE 'Y'.
+000390 01  DL20-COUNTERS.
+000400     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000410 01  DL20-HIGHEST-DOSSIER       PIC S9(11) USAGE COMP.
+000420 01  DL20-REMAINING-CAPACITY    PIC S9(11) USAGE COMP.
+000430 01  DL20-MARGIN                PIC 9(11)  USAGE COMP.
+000440 01  DL20-PARMS.
+000450     05  DL20-PARM-LINE         PIC X(80).
+000460     05  DL20-PARM-MARGIN       PIC 9(11).
+000470 PROCEDURE DIVISION.
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000500     PERFORM 2000-SCAN-DOSSIERS THRU 2000-EXIT
+000510         UNTIL DL20-EOF.
+000520     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000530     GOBACK.
+000540*
+000550 1000-INITIALIZE.
+000560     MOVE 0 TO DL20-RECS-READ DL20-HIGHEST-DOSSIER.
+000570     MOVE DL20-DEFAULT-MARGIN TO DL20-MARGIN.
+000580     ACCEPT DL20-PARM-LINE FROM COMMAND-LINE.
+000590     MOVE DL20-PARM-LINE(1:11) TO DL20-PARM-MARGIN.
+000600     IF DL20-PARM-MARGIN IS NUMERIC
+000610         AND DL20-PARM-MARGIN > 0
+000620         MOVE DL20-PARM-MARGIN TO DL20-MARGIN
+000630     END-IF.
+000640     OPEN INPUT PRTD20-FILE.
+000650     MOVE LOW-VALUE TO LDO-NO-DOSSIER.
+000660     START PRTD20-FILE KEY IS NOT LESS THAN LDO-NO-DOSSIER
+000670         INVALID KEY
+000680             MOVE 'Y' TO DL20-EOF-SW
+000690     END-START.
+000700     IF NOT DL20-EOF
+000710         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+000720     END-IF.
+000730 1000-EXIT.
+000740     EXIT.
+000750*
+000760 2000-SCAN-DOSSIERS.
+000770     MOVE 'Y' TO DL20-ANY-RECS-SW.
+000780     MOVE LDO-NO-DOSSIER TO DL20-HIGHEST-DOSSIER.
+000790     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+000800 2000-EXIT.
+000810     EXIT.
+000820*
+000830 2100-READ-NEXT.
+000840     READ PRTD20-FILE NEXT RECORD
+000850         AT END
+000860             MOVE 'Y' TO DL20-EOF-SW
+000870         NOT AT END
+000880             ADD 1 TO DL20-RECS-READ
+000890     END-READ.
+000900 2100-EXIT.
+000910     EXIT.
+000920*
+000930 8000-TERMINATE.
+000940     CLOSE PRTD20-FILE.
+000950     DISPLAY 'PRTD20CP - RECORDS READ       : ' DL20-RECS-READ.
+000960     IF DL20-ANY-RECS
+000970         COMPUTE DL20-REMAINING-CAPACITY =
+000980             DL20-NO-DOSSIER-MAX - DL20-HIGHEST-DOSSIER
+000990         DISPLAY 'PRTD20CP - HIGHEST DOSSIER NO : '
+001000             DL20-HIGHEST-DOSSIER
+001010         DISPLAY 'PRTD20CP - REMAINING CAPACITY : '
+001020             DL20-REMAINING-CAPACITY
+001030         IF DL20-REMAINING-CAPACITY <= DL20-MARGIN
+001040             DISPLAY 'PRTD20CP - **WARNING** DOSSIER NUMBER '
+001050                 'IS APPROACHING FIELD CAPACITY'
+001060         END-IF
+001070     ELSE
+001080         DISPLAY 'PRTD20CP - NO DOSSIER RECORDS ON FILE'
+001090     END-IF.
+001100 8000-EXIT.
+001110     EXIT.
