@@ -0,0 +1,251 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20O.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20O                                  *
+000090*    TRANSACTION   : PR2O                                      *
+000100*    DESCRIPTION   : PSEUDO-CONVERSATIONAL CICS INQUIRY/        *
+000110*                    MAINTENANCE TRANSACTION FOR A SINGLE       *
+000120*                    DOSSIER. THE OPERATOR KEYS IN AN           *
+000130*                    LDO-NO-DOSSIER, THE TRANSACTION DISPLAYS   *
+000140*                    ITS CURRENT PRTD20-RECH / LDO-CD-ETA, AND   *
+000150*                    A SECOND ENTER TOGGLES THE STATUS BETWEEN   *
+000160*                    SAI AND VAL. THE CHANGE IS APPLIED, AND    *
+000170*                    AUDITED, THROUGH THE SAME PRTD20CH         *
+000180*                    SUBROUTINE USED BY THE BATCH MAINTENANCE   *
+000190*                    PROGRAM PRTD20U, SO BOTH PATHS STAY        *
+000200*                    CONSISTENT.                                *
+000210*    MODIFICATION HISTORY                                       *
+000220*    DATE       INIT  DESCRIPTION                                *
+000230*    ---------- ----  -------------------------------------------*
+000240*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000241*    2026-08-09  DLM  REWRITE NOW TARGETS THE SAME DATASET NAME   *
+000242*                     ('PRTD20P') AS THE PRECEDING READ UPDATE -  *
+000243*                     CICS REQUIRES THE TWO TO MATCH. PRAUD-NO-  *
+000244*                     SEQ FOR THE NEW TRANSITION RECORD IS NOW    *
+000245*                     DERIVED BY BROWSING PRAUD20 BACKWARD FROM   *
+000246*                     THE DOSSIER'S HIGHEST POSSIBLE KEY RATHER   *
+000247*                     THAN A WORKING-STORAGE COUNTER, WHICH IS    *
+000248*                     NEVER PERSISTED BETWEEN PSEUDO-             *
+000249*                     CONVERSATIONAL TASKS. THE TOGGLE NOW GIVES  *
+000251*                     LDO-CD-ETA-REJ ITS OWN EVALUATE ARM         *
+000252*                     INSTEAD OF FALLING INTO THE SAI/VAL ELSE.   *
+000253*    2026-08-09  DLM  PRTD20-RECORD WAS BEING COPIED STRAIGHT     *
+000254*                     INTO DFHCOMMAREA AFTER TWO 05-LEVEL ITEMS,  *
+000255*                     BUT XPRTD20 STARTS AT 01, SO THE COPY       *
+000256*                     ENDED DFHCOMMAREA AND DECLARED A SECOND,    *
+000257*                     UNADDRESSED TOP-LEVEL LINKAGE ITEM - ONLY   *
+000258*                     DFHCOMMAREA IS ADDRESSED BY CICS. MOVED TO  *
+000259*                     WORKING-STORAGE INSTEAD, WHERE IT SITS      *
+000260*                     ALONGSIDE PRAUD20-RECORD (ALSO A PER-TASK   *
+000261*                     I/O AREA, NEVER CARRIED ACROSS THE PSEUDO-  *
+000262*                     CONVERSATIONAL BOUNDARY). ONLY DL20-CA-     *
+000263*                     STATE AND DL20-CA-DOSSIER EVER NEEDED TO    *
+000264*                     ROUND-TRIP IN THE COMMAREA, AND STILL DO.   *
+000265*    2026-08-09  DLM  EXEC CICS RETURN HANDS CONTROL BACK TO CICS *
+000266*                     UNCONDITIONALLY, SO THE GOBACK THAT USED TO *
+000267*                     FOLLOW IT IN 0000-MAINLINE WAS UNREACHABLE  *
+000268*                     AND HAS BEEN REMOVED. THE REWRITE/WRITE IN  *
+000269*                     3000-APPLY-TOGGLE NOW CARRY RESP/RESP2 AND  *
+000270*                     ARE CHECKED THE SAME WAY THE READ UPDATE    *
+000271*                     ABOVE THEM ALREADY IS, INSTEAD OF LEAVING A *
+000272*                     DUPLICATE-KEY OR I/O FAILURE TO ABEND THE   *
+000273*                     TASK.                                      *
+000274*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290     COPY XPRCHLK.
+000300     COPY XPRAUD.
+000305     COPY XPRTD20.
+000310 01  DL20-SCREEN-IN             PIC X(80).
+000320 01  DL20-SCREEN-OUT            PIC X(80).
+000330 01  DL20-SEARCH-KEY            PIC S9(11)V USAGE COMP-3.
+000340 01  DL20-TOGGLE-ETA            PIC X(1).
+000350 01  DL20-RESP                  PIC S9(8)  USAGE COMP.
+000360 01  DL20-RESP2                 PIC S9(8)  USAGE COMP.
+000370 LINKAGE SECTION.
+000380 01  DFHCOMMAREA.
+000390     05  DL20-CA-STATE          PIC X(1).
+000400         88  DL20-CA-AWAIT-KEY      VALUE '1'.
+000410         88  DL20-CA-AWAIT-TOGGLE   VALUE '2'.
+000420     05  DL20-CA-DOSSIER        PIC S9(11)V USAGE COMP-3.
+000450 PROCEDURE DIVISION.
+000460 0000-MAINLINE.
+000470     IF EIBCALEN = 0
+000480         PERFORM 1000-FIRST-ENTRY THRU 1000-EXIT
+000490     ELSE
+000500         EVALUATE TRUE
+000510             WHEN DL20-CA-AWAIT-TOGGLE
+000520                 PERFORM 3000-APPLY-TOGGLE THRU 3000-EXIT
+000530             WHEN OTHER
+000540                 PERFORM 1000-FIRST-ENTRY THRU 1000-EXIT
+000550         END-EVALUATE
+000560     END-IF.
+000570     EXEC CICS RETURN
+000580         TRANSID ('PR2O')
+000590         COMMAREA (DFHCOMMAREA)
+000600     END-EXEC.
+000620*
+000630 1000-FIRST-ENTRY.
+000640     MOVE SPACES TO DL20-SCREEN-OUT.
+000650     MOVE 'DOSSIER NUMBER ? ' TO DL20-SCREEN-OUT(1:18).
+000660     EXEC CICS SEND TEXT
+000670         FROM (DL20-SCREEN-OUT)
+000680         LENGTH (80)
+000690         ERASE
+000700     END-EXEC.
+000710     EXEC CICS RECEIVE
+000720         INTO (DL20-SCREEN-IN)
+000730         LENGTH (80)
+000740     END-EXEC.
+000750     MOVE DL20-SCREEN-IN(1:11) TO DL20-SEARCH-KEY.
+000760     MOVE DL20-SEARCH-KEY TO LDO-NO-DOSSIER DL20-CA-DOSSIER.
+000770     EXEC CICS READ
+000780         DATASET ('PRTD20P')
+000790         INTO (PRTD20-RECORD)
+000800         RIDFLD (LDO-NO-DOSSIER)
+000810         KEYLENGTH (6)
+000820         RESP (DL20-RESP)
+000830         RESP2 (DL20-RESP2)
+000840     END-EXEC.
+000850     IF DL20-RESP NOT = DFHRESP(NORMAL)
+000860         MOVE SPACES TO DL20-SCREEN-OUT
+000870         MOVE 'NO DOSSIER FOR THAT NUMBER' TO
+000880             DL20-SCREEN-OUT(1:27)
+000890         EXEC CICS SEND TEXT
+000900             FROM (DL20-SCREEN-OUT)
+000910             LENGTH (80)
+000920             ERASE
+000930         END-EXEC
+000940     ELSE
+000950         MOVE SPACES TO DL20-SCREEN-OUT
+000960         MOVE 'RECH ' TO DL20-SCREEN-OUT(1:5)
+000970         MOVE PRTD20-RECH TO DL20-SCREEN-OUT(6:2)
+000980         MOVE 'CD-ETA ' TO DL20-SCREEN-OUT(10:7)
+000990         MOVE LDO-CD-ETA TO DL20-SCREEN-OUT(17:1)
+001000         MOVE 'ENTER TO TOGGLE SAI/VAL' TO
+001010             DL20-SCREEN-OUT(19:23)
+001020         EXEC CICS SEND TEXT
+001030             FROM (DL20-SCREEN-OUT)
+001040             LENGTH (80)
+001050             ERASE
+001060         END-EXEC
+001070         EXEC CICS RECEIVE
+001080             INTO (DL20-SCREEN-IN)
+001090             LENGTH (80)
+001100         END-EXEC
+001110         MOVE '2' TO DL20-CA-STATE
+001120     END-IF.
+001130 1000-EXIT.
+001140     EXIT.
+001150*
+001160 3000-APPLY-TOGGLE.
+001170     MOVE DL20-CA-DOSSIER TO LDO-NO-DOSSIER.
+001180     EXEC CICS READ
+001190         DATASET ('PRTD20P')
+001200         INTO (PRTD20-RECORD)
+001210         RIDFLD (LDO-NO-DOSSIER)
+001220         KEYLENGTH (6)
+001230         UPDATE
+001240         RESP (DL20-RESP)
+001250         RESP2 (DL20-RESP2)
+001260     END-EXEC.
+001270     IF DL20-RESP = DFHRESP(NORMAL)
+001280         EVALUATE TRUE
+001282             WHEN LDO-CD-ETA-SAI
+001284                 MOVE 'V' TO DL20-TOGGLE-ETA
+001286             WHEN LDO-CD-ETA-VAL
+001288                 MOVE 'S' TO DL20-TOGGLE-ETA
+001290             WHEN LDO-CD-ETA-REJ
+001292*                REJECTED DOSSIERS TOGGLE BACK TO SAI FOR
+001293*                RE-KEYING, THE SAME TARGET AS BEFORE - BUT AS
+001294*                ITS OWN ARM NOW SO A REJECTED DOSSIER ISN'T
+001295*                SILENTLY TREATED THE SAME AS A VALIDATED ONE.
+001296                 MOVE 'S' TO DL20-TOGGLE-ETA
+001298             WHEN OTHER
+001299                 MOVE 'S' TO DL20-TOGGLE-ETA
+001300         END-EVALUATE
+001330         MOVE DL20-TOGGLE-ETA TO DL20-CH-NVL-ETA
+001340         MOVE 'PRTD20O'       TO DL20-CH-PROGRAMME
+001350         ACCEPT DL20-CH-TODAY FROM DATE YYYYMMDD
+001360         ACCEPT DL20-CH-HEURE FROM TIME
+001362         PERFORM 3100-LOOKUP-LAST-SEQ THRU 3100-EXIT
+001370         CALL 'PRTD20CH' USING DL20-CH-PARMS
+001380                               PRTD20-RECORD
+001390                               PRAUD20-RECORD
+001400         IF DL20-CH-CHANGED
+001410             EXEC CICS REWRITE
+001420                 DATASET ('PRTD20P')
+001430                 FROM (PRTD20-RECORD)
+001431                 RESP (DL20-RESP)
+001432                 RESP2 (DL20-RESP2)
+001440             END-EXEC
+001441             IF DL20-RESP = DFHRESP(NORMAL)
+001450                 EXEC CICS WRITE
+001460                     DATASET ('PRAUD20')
+001470                     FROM (PRAUD20-RECORD)
+001471                     RIDFLD (PRAUD-KEY)
+001472                     KEYLENGTH (9)
+001473                     RESP (DL20-RESP)
+001474                     RESP2 (DL20-RESP2)
+001480                 END-EXEC
+001481             END-IF
+001500         END-IF
+001510     END-IF.
+001511     IF DL20-CH-CHANGED AND DL20-RESP NOT = DFHRESP(NORMAL)
+001512         MOVE SPACES TO DL20-SCREEN-OUT
+001513         MOVE 'STATUS UPDATE FAILED - TRY AGAIN' TO
+001514             DL20-SCREEN-OUT(1:33)
+001515         EXEC CICS SEND TEXT
+001516             FROM (DL20-SCREEN-OUT)
+001517             LENGTH (80)
+001518             ERASE
+001519         END-EXEC
+001521     ELSE
+001520         MOVE SPACES TO DL20-SCREEN-OUT
+001530         MOVE 'STATUS UPDATED - CD-ETA IS NOW ' TO
+001540             DL20-SCREEN-OUT(1:32)
+001550         MOVE LDO-CD-ETA TO DL20-SCREEN-OUT(33:1)
+001560         EXEC CICS SEND TEXT
+001570             FROM (DL20-SCREEN-OUT)
+001580             LENGTH (80)
+001590             ERASE
+001600         END-EXEC
+001605     END-IF.
+001610     MOVE '1' TO DL20-CA-STATE.
+001620 3000-EXIT.
+001630     EXIT.
+001640*
+001650 3100-LOOKUP-LAST-SEQ.
+001660     MOVE 0               TO DL20-CH-SEQ.
+001670     MOVE LDO-NO-DOSSIER  TO PRAUD-NO-DOSSIER.
+001680     MOVE 99999           TO PRAUD-NO-SEQ.
+001690     EXEC CICS STARTBR
+001700         DATASET ('PRAUD20')
+001710         RIDFLD (PRAUD-KEY)
+001720         KEYLENGTH (9)
+001730         GTEQ
+001740         RESP (DL20-RESP)
+001750     END-EXEC.
+001760     IF DL20-RESP = DFHRESP(NORMAL)
+001770         EXEC CICS READPREV
+001780             DATASET ('PRAUD20')
+001790             INTO (PRAUD20-RECORD)
+001800             RIDFLD (PRAUD-KEY)
+001810             KEYLENGTH (9)
+001820             RESP (DL20-RESP)
+001830         END-EXEC
+001840         IF DL20-RESP = DFHRESP(NORMAL)
+001850             AND PRAUD-NO-DOSSIER = LDO-NO-DOSSIER
+001860             MOVE PRAUD-NO-SEQ TO DL20-CH-SEQ
+001870         END-IF
+001880         EXEC CICS ENDBR
+001890             DATASET ('PRAUD20')
+001900         END-EXEC
+001910     END-IF.
+001920 3100-EXIT.
+001930     EXIT.
