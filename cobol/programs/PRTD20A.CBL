@@ -0,0 +1,153 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20A.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20A                                   *
+000090*    DESCRIPTION   : AGING REPORT. LISTS EVERY DOSSIER STILL    *
+000100*                    IN LDO-CD-ETA-SAI STATUS WHOSE LDO-DT-SAI   *
+000110*                    IS OLDER THAN A CONFIGURABLE AGE THRESHOLD, *
+000120*                    SORTED OLDEST-FIRST.                        *
+000130*    MODIFICATION HISTORY                                       *
+000140*    DATE       INIT  DESCRIPTION                                *
+000150*    ---------- ----  -------------------------------------------*
+000160*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000170*    2026-08-09  DLM  THE SAI TABLE NOW KEEPS THE MOST RECENT     *
+000180*                     SAI TRANSITION PER DOSSIER RATHER THAN     *
+000190*                     THE FIRST ONE ENCOUNTERED, SO A DOSSIER    *
+000200*                     THAT CYCLED STATUS MORE THAN ONCE AGES     *
+000210*                     FROM ITS LATEST SAI ENTRY. A DROPPED-      *
+000220*                     ENTRY COUNT IS NOW DISPLAYED IF THE        *
+000230*                     5000-ENTRY TABLE CAP IS EVER HIT.          *
+000240*    2026-08-09  DLM  DROPPED THE PRAUD20 TRANSITION-LOG LOOKUP  *
+000250*                     ENTIRELY. IT SILENTLY EXCLUDED ANY SAI     *
+000260*                     DOSSIER WITH NO MATCHING AUDIT ENTRY FROM  *
+000270*                     THE REPORT, CONTRADICTING THE PROGRAM'S    *
+000280*                     OWN PURPOSE OF LISTING EVERY SAI DOSSIER.  *
+000290*                     THE ENTRY DATE NOW COMES STRAIGHT FROM     *
+000300*                     LDO-DT-SAI ON PRTD20-I ITSELF (ADDED IN AN *
+000310*                     EARLIER CHANGE FOR THE SLA REPORT,         *
+000320*                     PRTD20S), SO EVERY SAI DOSSIER IS ALWAYS   *
+000330*                     COVERED.                                  *
+000340*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     COPY PRTD20SEL.
+000390     SELECT PRAGE-SORT-FILE ASSIGN TO SORTWK1.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  PRTD20-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY XPRTD20.
+000450 SD  PRAGE-SORT-FILE.
+000460     COPY XPRAGE.
+000470 WORKING-STORAGE SECTION.
+000480     COPY XPRSTAT.
+000490 01  DL20-SWITCHES.
+000500     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000510         88  DL20-EOF               VALUE 'Y'.
+000520 01  DL20-COUNTERS.
+000530     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000540     05  DL20-AGED-COUNT        PIC 9(7)  USAGE COMP.
+000550 01  DL20-PARMS.
+000560     05  DL20-PARM-LINE         PIC X(80).
+000570     05  DL20-PARM-SEUIL-JRS    PIC 9(5).
+000580 01  DL20-TODAY                 PIC 9(8).
+000590 01  DL20-WORK-AGE              PIC S9(9) USAGE COMP.
+000600 PROCEDURE DIVISION.
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000630     SORT PRAGE-SORT-FILE
+000640         ON DESCENDING KEY PRAGE-AGE
+000650         INPUT PROCEDURE IS 3000-BUILD-SORT-INPUT
+000660         OUTPUT PROCEDURE IS 4000-PRINT-REPORT.
+000670     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000680     GOBACK.
+000690*
+000700 1000-INITIALIZE.
+000710     MOVE 0 TO DL20-RECS-READ.
+000720     MOVE 0 TO DL20-AGED-COUNT.
+000730     ACCEPT DL20-PARM-LINE FROM COMMAND-LINE.
+000740     MOVE DL20-PARM-LINE(1:5) TO DL20-PARM-SEUIL-JRS.
+000750     IF DL20-PARM-SEUIL-JRS = ZERO
+000760         MOVE 30 TO DL20-PARM-SEUIL-JRS
+000770     END-IF.
+000780     ACCEPT DL20-TODAY FROM DATE YYYYMMDD.
+000790     DISPLAY 'PRTD20A - AGING THRESHOLD (DAYS) : '
+000800         DL20-PARM-SEUIL-JRS.
+000810 1000-EXIT.
+000820     EXIT.
+000830*
+000840 3000-BUILD-SORT-INPUT.
+000850     OPEN INPUT PRTD20-FILE.
+000860     PERFORM 3100-READ-PRTD20 THRU 3100-EXIT.
+000870     PERFORM 3200-EVALUATE-DOSSIER THRU 3200-EXIT
+000880         UNTIL DL20-EOF.
+000890     CLOSE PRTD20-FILE.
+000900     MOVE 'N' TO DL20-EOF-SW.
+000910 3000-EXIT.
+000920     EXIT.
+000930*
+000940 3100-READ-PRTD20.
+000950     READ PRTD20-FILE NEXT RECORD
+000960         AT END
+000970             MOVE 'Y' TO DL20-EOF-SW
+000980         NOT AT END
+000990             ADD 1 TO DL20-RECS-READ
+001000     END-READ.
+001010 3100-EXIT.
+001020     EXIT.
+001030*
+001040 3200-EVALUATE-DOSSIER.
+001050     IF LDO-CD-ETA-SAI
+001060         AND LDO-DT-SAI NOT = ZERO
+001070         PERFORM 3300-AGE-DOSSIER THRU 3300-EXIT
+001080     END-IF.
+001090     PERFORM 3100-READ-PRTD20 THRU 3100-EXIT.
+001100 3200-EXIT.
+001110     EXIT.
+001120*
+001130 3300-AGE-DOSSIER.
+001140     COMPUTE DL20-WORK-AGE =
+001150         FUNCTION INTEGER-OF-DATE(DL20-TODAY) -
+001160         FUNCTION INTEGER-OF-DATE(LDO-DT-SAI).
+001170     IF DL20-WORK-AGE >= DL20-PARM-SEUIL-JRS
+001180         MOVE DL20-WORK-AGE TO PRAGE-AGE
+001190         MOVE LDO-NO-DOSSIER TO PRAGE-NO-DOSSIER
+001200         MOVE LDO-DT-SAI TO PRAGE-DT-SAI
+001210         RELEASE PRAGE-SORT-RECORD
+001220         ADD 1 TO DL20-AGED-COUNT
+001230     END-IF.
+001240 3300-EXIT.
+001250     EXIT.
+001260*
+001270 4000-PRINT-REPORT.
+001280     DISPLAY '======================================'.
+001290     DISPLAY 'PRTD20A - DOSSIERS AGED PAST THRESHOLD'.
+001300     DISPLAY '======================================'.
+001310     PERFORM 4100-RETURN-SORTED THRU 4100-EXIT
+001320         UNTIL DL20-EOF.
+001330     MOVE 'N' TO DL20-EOF-SW.
+001340 4000-EXIT.
+001350     EXIT.
+001360*
+001370 4100-RETURN-SORTED.
+001380     RETURN PRAGE-SORT-FILE
+001390         AT END
+001400             MOVE 'Y' TO DL20-EOF-SW
+001410         NOT AT END
+001420             DISPLAY 'DOSSIER ' PRAGE-NO-DOSSIER
+001430                 ' SAI SINCE ' PRAGE-DT-SAI
+001440                 ' AGE(DAYS) ' PRAGE-AGE
+001450     END-RETURN.
+001460 4100-EXIT.
+001470     EXIT.
+001480*
+001490 8000-TERMINATE.
+001500     DISPLAY 'PRTD20A - RECORDS READ    : ' DL20-RECS-READ.
+001510     DISPLAY 'PRTD20A - DOSSIERS LISTED : ' DL20-AGED-COUNT.
+001520 8000-EXIT.
+001530     EXIT.
