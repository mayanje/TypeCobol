@@ -0,0 +1,224 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20R.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20R                                   *
+000090*    DESCRIPTION   : RECONCILIATION OF PRTD20-VIDE (BLANK KEY)   *
+000100*                    RECORDS. COUNTS AND LISTS EVERY VIDE        *
+000110*                    RECORD TO THE PRTD20F REVIEW FILE. IN       *
+000120*                    PURGE MODE (DL20-PARM-MODE = 'P') A VIDE     *
+000130*                    RECORD IS ALSO DELETED FROM PRTD20 ONCE ITS  *
+000140*                    LAST KNOWN PRAUD20 TRANSITION IS OLDER THAN  *
+000150*                    THE CONFIGURABLE RETENTION WINDOW. A VIDE    *
+000160*                    RECORD WITH NO TRANSITION HISTORY AT ALL IS  *
+000170*                    ALWAYS LEFT FOR REVIEW RATHER THAN PURGED,   *
+000180*                    SINCE ITS TRUE AGE CANNOT BE DETERMINED.     *
+000190*    MODIFICATION HISTORY                                       *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    ---------- ----  -------------------------------------------*
+000220*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000221*    2026-08-09  DLM  THE TRANSIT TABLE NOW KEEPS THE MOST        *
+000222*                     RECENT PRAUD20 TRANSITION PER DOSSIER       *
+000223*                     RATHER THAN THE FIRST ONE ENCOUNTERED, SO   *
+000224*                     A DOSSIER'S PURGE ELIGIBILITY IS AGED FROM  *
+000225*                     ITS LATEST TRANSITION, NOT A STALE EARLIER  *
+000226*                     ONE. A DROPPED-ENTRY COUNT IS NOW           *
+000227*                     DISPLAYED IF THE 5000-ENTRY TABLE CAP IS    *
+000228*                     EVER HIT.                                  *
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     COPY PRTD20SEL.
+000280     COPY PRAUDSEL.
+000290     COPY PRFLGSEL.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  PRTD20-FILE
+000330     LABEL RECORDS ARE STANDARD.
+000340     COPY XPRTD20.
+000350 FD  PRAUD20-FILE
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY XPRAUD.
+000380 FD  PRTD20F-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY XPRFLAG.
+000410 WORKING-STORAGE SECTION.
+000420     COPY XPRSTAT.
+000430 01  DL20-SWITCHES.
+000440     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000450         88  DL20-EOF               VALUE 'Y'.
+000460 01  DL20-COUNTERS.
+000470     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000480     05  DL20-VIDE-COUNT        PIC 9(7)  USAGE COMP.
+000490     05  DL20-PURGE-COUNT       PIC 9(7)  USAGE COMP.
+000495     05  DL20-LT-DROPPED        PIC 9(7)  USAGE COMP.
+000500 01  DL20-PARMS.
+000510     05  DL20-PARM-LINE         PIC X(80).
+000520     05  DL20-PARM-MODE         PIC X(1).
+000530         88  DL20-PURGE-MODE        VALUE 'P'.
+000540     05  DL20-PARM-RETENTION-JRS PIC 9(5).
+000550 01  DL20-TODAY                 PIC 9(8).
+000560 01  DL20-LAST-TRANSIT-TABLE.
+000570     05  DL20-LT-ENTRY   OCCURS 1 TO 5000 TIMES
+000580                         DEPENDING ON DL20-LT-COUNT
+000590                         INDEXED BY DL20-LT-IDX.
+000600         10  DL20-LT-DOSSIER    PIC S9(11)V USAGE COMP-3.
+000610         10  DL20-LT-DATE       PIC 9(8).
+000620 01  DL20-LT-COUNT              PIC 9(5)  USAGE COMP  VALUE 0.
+000630 01  DL20-WORK-AGE              PIC S9(9) USAGE COMP.
+000640 01  DL20-HAS-HISTORY-SW        PIC X(1).
+000650     88  DL20-HAS-HISTORY           VALUE 'Y'.
+000655 01  DL20-LT-FOUND-SW           PIC X(1).
+000656     88  DL20-LT-FOUND              VALUE 'Y'.
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000690     PERFORM 2000-BUILD-TRANSIT-TABLE THRU 2000-EXIT.
+000700     PERFORM 3000-RECONCILE-PRTD20 THRU 3000-EXIT.
+000710     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000720     GOBACK.
+000730*
+000740 1000-INITIALIZE.
+000750     MOVE 0 TO DL20-RECS-READ DL20-VIDE-COUNT DL20-PURGE-COUNT
+000752         DL20-LT-DROPPED.
+000760     ACCEPT DL20-PARM-LINE FROM COMMAND-LINE.
+000770     MOVE DL20-PARM-LINE(1:1) TO DL20-PARM-MODE.
+000780     MOVE DL20-PARM-LINE(3:5) TO DL20-PARM-RETENTION-JRS.
+000790     IF DL20-PARM-RETENTION-JRS = ZERO
+000800         MOVE 90 TO DL20-PARM-RETENTION-JRS
+000810     END-IF.
+000820     ACCEPT DL20-TODAY FROM DATE YYYYMMDD.
+000830 1000-EXIT.
+000840     EXIT.
+000850*
+000860 2000-BUILD-TRANSIT-TABLE.
+000870     MOVE 0 TO DL20-LT-COUNT.
+000880     OPEN INPUT PRAUD20-FILE.
+000890     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+000900     PERFORM 2200-SCAN-AUDIT THRU 2200-EXIT
+000910         UNTIL DL20-EOF.
+000920     CLOSE PRAUD20-FILE.
+000930     MOVE 'N' TO DL20-EOF-SW.
+000940 2000-EXIT.
+000950     EXIT.
+000960*
+000970 2100-READ-AUDIT.
+000980     READ PRAUD20-FILE NEXT RECORD
+000990         AT END
+001000             MOVE 'Y' TO DL20-EOF-SW
+001010     END-READ.
+001020 2100-EXIT.
+001030     EXIT.
+001040*
+001050 2200-SCAN-AUDIT.
+001052     PERFORM 2210-STORE-TRANSIT-DATE THRU 2210-EXIT.
+001054     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+001056 2200-EXIT.
+001058     EXIT.
+001060*
+001062 2210-STORE-TRANSIT-DATE.
+001064     MOVE 'N' TO DL20-LT-FOUND-SW.
+001066     IF DL20-LT-COUNT > 0
+001068         SET DL20-LT-IDX TO 1
+001070         SEARCH DL20-LT-ENTRY VARYING DL20-LT-IDX
+001072             AT END
+001074                 CONTINUE
+001076             WHEN DL20-LT-DOSSIER(DL20-LT-IDX)
+001077                     = PRAUD-NO-DOSSIER
+001078                 MOVE PRAUD-DT-TRANSIT
+001079                     TO DL20-LT-DATE(DL20-LT-IDX)
+001080                 MOVE 'Y' TO DL20-LT-FOUND-SW
+001082         END-SEARCH
+001084     END-IF.
+001086     IF NOT DL20-LT-FOUND
+001088         IF DL20-LT-COUNT < 5000
+001090             ADD 1 TO DL20-LT-COUNT
+001092             MOVE PRAUD-NO-DOSSIER
+001093                 TO DL20-LT-DOSSIER(DL20-LT-COUNT)
+001094             MOVE PRAUD-DT-TRANSIT
+001095                 TO DL20-LT-DATE(DL20-LT-COUNT)
+001096         ELSE
+001097             ADD 1 TO DL20-LT-DROPPED
+001098         END-IF
+001099     END-IF.
+001100 2210-EXIT.
+001110     EXIT.
+001120*
+001150 3000-RECONCILE-PRTD20.
+001160     OPEN I-O PRTD20-FILE.
+001170     OPEN OUTPUT PRTD20F-FILE.
+001180     PERFORM 3100-READ-PRTD20 THRU 3100-EXIT.
+001190     PERFORM 3200-EVALUATE-RECORD THRU 3200-EXIT
+001200         UNTIL DL20-EOF.
+001210     CLOSE PRTD20-FILE.
+001220     CLOSE PRTD20F-FILE.
+001230 3000-EXIT.
+001240     EXIT.
+001250*
+001260 3100-READ-PRTD20.
+001270     READ PRTD20-FILE NEXT RECORD
+001280         AT END
+001290             MOVE 'Y' TO DL20-EOF-SW
+001300         NOT AT END
+001310             ADD 1 TO DL20-RECS-READ
+001320     END-READ.
+001330 3100-EXIT.
+001340     EXIT.
+001350*
+001360 3200-EVALUATE-RECORD.
+001370     IF PRTD20-VIDE
+001380         PERFORM 3300-PROCESS-VIDE THRU 3300-EXIT
+001390     END-IF.
+001400     PERFORM 3100-READ-PRTD20 THRU 3100-EXIT.
+001410 3200-EXIT.
+001420     EXIT.
+001430*
+001440 3300-PROCESS-VIDE.
+001450     ADD 1 TO DL20-VIDE-COUNT.
+001460     MOVE LDO-NO-DOSSIER   TO PRFLAG-NO-DOSSIER.
+001470     MOVE LDO-CD-ETA       TO PRFLAG-CD-ETA.
+001480     MOVE DL20-TODAY       TO PRFLAG-DT-FLAGGED.
+001490     MOVE 'BLANK RECH KEY'  TO PRFLAG-RAISON.
+001500     WRITE PRFLAG-RECORD.
+001510     IF DL20-PURGE-MODE
+001520         PERFORM 3400-LOOKUP-HISTORY THRU 3400-EXIT
+001530         IF DL20-HAS-HISTORY
+001540             COMPUTE DL20-WORK-AGE =
+001550                 FUNCTION INTEGER-OF-DATE(DL20-TODAY) -
+001560                 FUNCTION INTEGER-OF-DATE(
+001570                     DL20-LT-DATE(DL20-LT-IDX))
+001580             IF DL20-WORK-AGE >= DL20-PARM-RETENTION-JRS
+001590                 DELETE PRTD20-FILE
+001600                 ADD 1 TO DL20-PURGE-COUNT
+001610             END-IF
+001620         END-IF
+001630     END-IF.
+001640 3300-EXIT.
+001650     EXIT.
+001660*
+001670 3400-LOOKUP-HISTORY.
+001680     MOVE 'N' TO DL20-HAS-HISTORY-SW.
+001690     SET DL20-LT-IDX TO 1.
+001700     SEARCH DL20-LT-ENTRY VARYING DL20-LT-IDX
+001710         AT END
+001720             CONTINUE
+001730         WHEN DL20-LT-DOSSIER(DL20-LT-IDX) = LDO-NO-DOSSIER
+001740             MOVE 'Y' TO DL20-HAS-HISTORY-SW
+001750     END-SEARCH.
+001760 3400-EXIT.
+001770     EXIT.
+001780*
+001790 8000-TERMINATE.
+001800     DISPLAY 'PRTD20R - RECORDS READ   : ' DL20-RECS-READ.
+001810     DISPLAY 'PRTD20R - VIDE FLAGGED   : ' DL20-VIDE-COUNT.
+001820     DISPLAY 'PRTD20R - VIDE PURGED    : ' DL20-PURGE-COUNT.
+001825     IF DL20-LT-DROPPED > 0
+001826         DISPLAY 'PRTD20R - TRANSIT TABLE FULL, DROPPED : '
+001827             DL20-LT-DROPPED
+001828     END-IF.
+001830 8000-EXIT.
+001840     EXIT.
