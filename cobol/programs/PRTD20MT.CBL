@@ -0,0 +1,43 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20MT.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20MT                                  *
+000090*    DESCRIPTION   : SHARED PRTD20-RECH KEY-MATCHING SUBROUTINE.  *
+000100*                    COMPARES DL20-MT-KEY AGAINST THE SEARCH      *
+000110*                    ARGUMENT DL20-MT-PATTERN, WHICH MAY CARRY    *
+000120*                    THE WILDCARD CHARACTERS '?' (ANY ONE         *
+000130*                    CHARACTER) AND '*' (THE REST OF THE KEY, *
+000140*                    WHATEVER IT IS), SO ANY CALLER CAN PULL A    *
+000150*                    CATEGORY OF DOSSIERS IN ONE PASS INSTEAD OF  *
+000160*                    RUNNING AN EXACT-MATCH LOOKUP ONCE PER CODE. *
+000170*    MODIFICATION HISTORY                                       *
+000180*    DATE       INIT  DESCRIPTION                                *
+000190*    ---------- ----  -------------------------------------------*
+000200*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 LINKAGE SECTION.
+000260     COPY XPRMTLK.
+000270 PROCEDURE DIVISION USING DL20-MT-PARMS.
+000280 0000-MAINLINE.
+000290     MOVE 'Y' TO DL20-MT-RESULT.
+000300     IF DL20-MT-PATTERN(1:1) NOT = '*'
+000310         IF DL20-MT-PATTERN(1:1) NOT = '?'
+000320             AND DL20-MT-PATTERN(1:1) NOT = DL20-MT-KEY(1:1)
+000330                 MOVE 'N' TO DL20-MT-RESULT
+000340         END-IF
+000350         IF DL20-MT-MATCHED
+000360             IF DL20-MT-PATTERN(2:1) NOT = '*'
+000370                 AND DL20-MT-PATTERN(2:1) NOT = '?'
+000380                 AND DL20-MT-PATTERN(2:1) NOT = DL20-MT-KEY(2:1)
+000390                     MOVE 'N' TO DL20-MT-RESULT
+000400             END-IF
+000410         END-IF
+000420     END-IF.
+000430     GOBACK.
