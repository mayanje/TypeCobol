@@ -0,0 +1,79 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20D.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20D                                   *
+000090*    DESCRIPTION   : DIRECT DOSSIER INQUIRY. READS THE PRTD20    *
+000100*                    RECORD FOR A GIVEN LDO-NO-DOSSIER THROUGH   *
+000110*                    THE ALTERNATE INDEX, WITHOUT SCANNING THE   *
+000120*                    WHOLE FILE, AND DISPLAYS ITS CURRENT        *
+000130*                    PRTD20-RECH / LDO-CD-ETA VALUES.             *
+000140*    MODIFICATION HISTORY                                       *
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  -------------------------------------------*
+000170*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000175*    2026-08-09  DLM  PARAMETER IS NOW VALIDATED IS NUMERIC       *
+000176*                     BEFORE THE LOOKUP, SAME AS THE PARM CHECKS  *
+000177*                     IN PERFORM0 AND PRTD20CP, INSTEAD OF        *
+000178*                     MOVING RAW COMMAND-LINE TEXT STRAIGHT INTO  *
+000179*                     A COMP-3 KEY AND LOOKING UP WHATEVER THAT   *
+000180*                     HAPPENED TO PRODUCE.                       *
+000181*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     COPY PRTD20RSL.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  PRTD20-FILE
+000260     LABEL RECORDS ARE STANDARD.
+000270     COPY XPRTD20.
+000280 WORKING-STORAGE SECTION.
+000290     COPY XPRSTAT.
+000300 01  DL20-PARMS.
+000310     05  DL20-PARM-LINE         PIC X(80).
+000315     05  DL20-PARM-DOSSIER      PIC S9(11).
+000320 01  DL20-SEARCH-KEY            PIC S9(11)V USAGE COMP-3.
+000322 01  DL20-SWITCHES.
+000324     05  DL20-PARM-VALID-SW     PIC X(1)  VALUE 'Y'.
+000326         88  DL20-PARM-VALID        VALUE 'Y'.
+000330 PROCEDURE DIVISION.
+000340 0000-MAINLINE.
+000350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000355     IF DL20-PARM-VALID
+000360         PERFORM 2000-LOOKUP-DOSSIER THRU 2000-EXIT
+000365     END-IF.
+000370     CLOSE PRTD20-FILE.
+000380     GOBACK.
+000390*
+000400 1000-INITIALIZE.
+000410     ACCEPT DL20-PARM-LINE FROM COMMAND-LINE.
+000412     MOVE DL20-PARM-LINE(1:11) TO DL20-PARM-DOSSIER.
+000414     IF DL20-PARM-DOSSIER IS NUMERIC
+000416         MOVE DL20-PARM-DOSSIER TO DL20-SEARCH-KEY
+000418     ELSE
+000420         MOVE 'N' TO DL20-PARM-VALID-SW
+000422         DISPLAY 'PRTD20D - INVALID DOSSIER NUMBER PARAMETER : '
+000424             DL20-PARM-LINE(1:11)
+000426     END-IF.
+000430     OPEN INPUT PRTD20-FILE.
+000440 1000-EXIT.
+000450     EXIT.
+000460*
+000470 2000-LOOKUP-DOSSIER.
+000480     MOVE DL20-SEARCH-KEY TO LDO-NO-DOSSIER.
+000490     READ PRTD20-FILE
+000500         KEY IS LDO-NO-DOSSIER
+000510         INVALID KEY
+000520             DISPLAY 'PRTD20D - NO DOSSIER FOR NUMBER : '
+000530                 DL20-SEARCH-KEY
+000540         NOT INVALID KEY
+000550             DISPLAY 'PRTD20D - DOSSIER   : ' LDO-NO-DOSSIER
+000560             DISPLAY 'PRTD20D - RECH      : ' PRTD20-RECH
+000570             DISPLAY 'PRTD20D - CD-ETA    : ' LDO-CD-ETA
+000580     END-READ.
+000590 2000-EXIT.
+000600     EXIT.
