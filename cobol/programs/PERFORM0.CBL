@@ -0,0 +1,200 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PERFORM0.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PERFORM0                                  *
+000090*    DESCRIPTION   : OVERNIGHT DOSSIER-PROCESSING PASS OVER      *
+000100*                    PRTD20. WALKS THE FILE IN LDO-NO-DOSSIER    *
+000110*                    ORDER THROUGH THE ALTERNATE INDEX AND       *
+000120*                    APPENDS A CHECKPOINT RECORD (LAST DOSSIER   *
+000130*                    PROCESSED, ITERATION COUNT) TO PRCKPT       *
+000140*                    EVERY DL20-CKPT-INTERVAL ITERATIONS, SO AN   *
+000150*                    ABEND PARTWAY THROUGH DOESN'T COST THE      *
+000160*                    WHOLE BATCH WINDOW. RUN WITH A LEADING 'R'  *
+000170*                    ON THE COMMAND LINE TO RESTART FROM THE     *
+000180*                    LAST CHECKPOINT INSTEAD OF THE TOP OF THE   *
+000190*                    FILE. POSITIONS 2-8 OF THE COMMAND LINE     *
+000200*                    TAKE AN OPTIONAL ITERATION LIMIT SO A RUN   *
+000210*                    CAN BE BOUNDED TO A DEFINED NUMBER OF       *
+000220*                    PASSES INSTEAD OF ALWAYS RUNNING TO EOF.    *
+000230*                    A SUMMARY OF RECORDS READ, SAI/VAL COUNTS   *
+000240*                    AND ITERATIONS IS DISPLAYED AT THE END.     *
+000250*    MODIFICATION HISTORY                                       *
+000260*    DATE       INIT  DESCRIPTION                                *
+000270*    ---------- ----  -------------------------------------------*
+000280*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000290*    2026-08-08  DLM  ADDED ITERATION LIMIT AND SAI/VAL/RUN       *
+000300*                     SUMMARY DISPLAY.                           *
+000305*    2026-08-09  DLM  A RESTART RUN ('R' PARM) TAKEN BEFORE ANY   *
+000306*                     PRCKPT FILE EVER EXISTED OPENED INPUT INTO *
+000307*                     A FILE STATUS '35' WITH NO CHECK, AND THE   *
+000308*                     READ LOOP THAT FOLLOWED NEVER SET ITS EOF   *
+000309*                     SWITCH SINCE THE FILE WAS NEVER ACTUALLY    *
+000310*                     OPEN - AN INFINITE LOOP. NOW GUARDED THE     *
+000311*                     SAME WAY PRTD20U'S SEQ-TABLE BUILD GUARDS   *
+000312*                     ITS OWN OPEN INPUT OF A FILE THAT MAY NOT   *
+000313*                     EXIST YET.                                 *
+000314*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     COPY PRTD20RSL.
+000360     COPY PRCKPSEL.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  PRTD20-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY XPRTD20.
+000420 FD  PRCKPT-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY XPRCKPT.
+000450 WORKING-STORAGE SECTION.
+000460     COPY XPRSTAT.
+000470 77  DL20-CKPT-INTERVAL         PIC 9(7)  USAGE COMP VALUE 100.
+000480 01  DL20-SWITCHES.
+000490     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000500         88  DL20-EOF               VALUE 'Y'.
+000510     05  DL20-RESTART-SW        PIC X(1)  VALUE 'N'.
+000520         88  DL20-RESTART-RUN       VALUE 'Y'.
+000530     05  DL20-CKPT-FOUND-SW     PIC X(1)  VALUE 'N'.
+000540         88  DL20-CKPT-FOUND        VALUE 'Y'.
+000550 01  DL20-COUNTERS.
+000560     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000570     05  DL20-ITER-COUNT        PIC 9(7)  USAGE COMP.
+000580     05  DL20-SAI-COUNT         PIC 9(7)  USAGE COMP.
+000590     05  DL20-VAL-COUNT         PIC 9(7)  USAGE COMP.
+000600     05  DL20-OTHER-COUNT       PIC 9(7)  USAGE COMP.
+000610 01  DL20-CKPT-WORK.
+000620     05  DL20-CKPT-QUOTIENT     PIC 9(7)  USAGE COMP.
+000630     05  DL20-CKPT-REMAINDER    PIC 9(7)  USAGE COMP.
+000640 01  DL20-PARMS.
+000650     05  DL20-PARM-LINE         PIC X(80).
+000660     05  DL20-PARM-MAX-ITER     PIC 9(7).
+000670 01  DL20-MAX-ITER              PIC 9(7)  USAGE COMP
+000680                                 VALUE 9999999.
+000690 01  DL20-RESTART-KEY           PIC S9(11)V USAGE COMP-3.
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000730     PERFORM 2000-PROCESS-DOSSIERS THRU 2000-EXIT
+000740         UNTIL DL20-EOF OR DL20-ITER-COUNT >= DL20-MAX-ITER.
+000750     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000760     GOBACK.
+000770*
+000780 1000-INITIALIZE.
+000790     MOVE 0 TO DL20-RECS-READ DL20-ITER-COUNT
+000800         DL20-SAI-COUNT DL20-VAL-COUNT DL20-OTHER-COUNT.
+000810     ACCEPT DL20-PARM-LINE FROM COMMAND-LINE.
+000820     IF DL20-PARM-LINE(1:1) = 'R'
+000830         MOVE 'Y' TO DL20-RESTART-SW
+000840     END-IF.
+000850     MOVE DL20-PARM-LINE(2:7) TO DL20-PARM-MAX-ITER.
+000860     IF DL20-PARM-MAX-ITER IS NUMERIC
+000870         AND DL20-PARM-MAX-ITER > 0
+000880         MOVE DL20-PARM-MAX-ITER TO DL20-MAX-ITER
+000890     END-IF.
+000900     OPEN INPUT PRTD20-FILE.
+000910     IF DL20-RESTART-RUN
+000920         PERFORM 1100-READ-LAST-CHECKPOINT THRU 1100-EXIT
+000930         OPEN EXTEND PRCKPT-FILE
+000940     ELSE
+000950         OPEN OUTPUT PRCKPT-FILE
+000960     END-IF.
+000970     IF DL20-CKPT-FOUND
+000980         MOVE DL20-RESTART-KEY TO LDO-NO-DOSSIER
+000990         START PRTD20-FILE KEY IS GREATER THAN LDO-NO-DOSSIER
+001000             INVALID KEY
+001010                 MOVE 'Y' TO DL20-EOF-SW
+001020         END-START
+001030     ELSE
+001040         MOVE LOW-VALUE TO LDO-NO-DOSSIER
+001050         START PRTD20-FILE KEY IS NOT LESS THAN LDO-NO-DOSSIER
+001060             INVALID KEY
+001070                 MOVE 'Y' TO DL20-EOF-SW
+001080         END-START
+001090     END-IF.
+001100     IF NOT DL20-EOF
+001110         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+001120     END-IF.
+001130 1000-EXIT.
+001140     EXIT.
+001150*
+001160 1100-READ-LAST-CHECKPOINT.
+001170     OPEN INPUT PRCKPT-FILE.
+001175     IF DL20-PRCKPT-OK
+001180         PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+001190         PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+001200             UNTIL DL20-PRCKPT-EOF
+001210         CLOSE PRCKPT-FILE
+001220         MOVE '00' TO DL20-PRCKPT-STATUS
+001225     END-IF.
+001230 1100-EXIT.
+001240     EXIT.
+001250*
+001260 1110-READ-CHECKPOINT.
+001270     READ PRCKPT-FILE NEXT RECORD
+001280         AT END
+001290             CONTINUE
+001300         NOT AT END
+001310             MOVE PRCKPT-NO-DOSSIER TO DL20-RESTART-KEY
+001320             MOVE 'Y' TO DL20-CKPT-FOUND-SW
+001330     END-READ.
+001340 1110-EXIT.
+001350     EXIT.
+001360*
+001370 2000-PROCESS-DOSSIERS.
+001380     ADD 1 TO DL20-ITER-COUNT.
+001390     EVALUATE TRUE
+001400         WHEN LDO-CD-ETA-SAI
+001410             ADD 1 TO DL20-SAI-COUNT
+001420         WHEN LDO-CD-ETA-VAL
+001430             ADD 1 TO DL20-VAL-COUNT
+001440         WHEN OTHER
+001450             ADD 1 TO DL20-OTHER-COUNT
+001460     END-EVALUATE.
+001470     DIVIDE DL20-ITER-COUNT BY DL20-CKPT-INTERVAL
+001480         GIVING DL20-CKPT-QUOTIENT
+001490         REMAINDER DL20-CKPT-REMAINDER.
+001500     IF DL20-CKPT-REMAINDER = 0
+001510         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+001520     END-IF.
+001530     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001540 2000-EXIT.
+001550     EXIT.
+001560*
+001570 2100-READ-NEXT.
+001580     READ PRTD20-FILE NEXT RECORD
+001590         AT END
+001600             MOVE 'Y' TO DL20-EOF-SW
+001610         NOT AT END
+001620             ADD 1 TO DL20-RECS-READ
+001630     END-READ.
+001640 2100-EXIT.
+001650     EXIT.
+001660*
+001670 3000-WRITE-CHECKPOINT.
+001680     MOVE LDO-NO-DOSSIER  TO PRCKPT-NO-DOSSIER.
+001690     MOVE DL20-ITER-COUNT TO PRCKPT-ITERATIONS.
+001700     ACCEPT PRCKPT-RUN-DATE FROM DATE YYYYMMDD.
+001710     ACCEPT PRCKPT-RUN-TIME FROM TIME.
+001720     WRITE PRCKPT-RECORD.
+001730 3000-EXIT.
+001740     EXIT.
+001750*
+001760 8000-TERMINATE.
+001770     IF DL20-ITER-COUNT > 0
+001780         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+001790     END-IF.
+001800     CLOSE PRTD20-FILE.
+001810     CLOSE PRCKPT-FILE.
+001820     DISPLAY '==== PERFORM0 RUN SUMMARY ===='.
+001830     DISPLAY 'PERFORM0 - RECORDS READ  : ' DL20-RECS-READ.
+001840     DISPLAY 'PERFORM0 - ITERATIONS    : ' DL20-ITER-COUNT.
+001850     DISPLAY 'PERFORM0 - SAI COUNT     : ' DL20-SAI-COUNT.
+001860     DISPLAY 'PERFORM0 - VAL COUNT     : ' DL20-VAL-COUNT.
+001870     DISPLAY 'PERFORM0 - OTHER COUNT   : ' DL20-OTHER-COUNT.
+001880 8000-EXIT.
+001890     EXIT.
