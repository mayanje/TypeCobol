@@ -0,0 +1,246 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRTD20U.
+000030 AUTHOR. D-L-MARCHAND.
+000040 INSTALLATION. DOSSIER-LEDGER-OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*****************************************************************
+000080*    PROGRAM       : PRTD20U                                   *
+000090*    DESCRIPTION   : DOSSIER STATUS MAINTENANCE. APPLIES A      *
+000100*                    SINGLE LDO-CD-ETA CHANGE TO THE PRTD20      *
+000110*                    DOSSIER IDENTIFIED BY THE PRTD20-RECH KEY   *
+000120*                    GIVEN ON THE COMMAND LINE, AND WRITES A     *
+000130*                    TRANSITION RECORD TO PRAUD20 EVERY TIME     *
+000140*                    LDO-CD-ETA ACTUALLY CHANGES. THE ACTUAL     *
+000150*                    CHANGE/AUDIT-BUILD LOGIC LIVES IN THE       *
+000160*                    SHARED PRTD20CH SUBROUTINE SO THE ONLINE    *
+000170*                    TRANSACTION (PRTD20O) APPLIES CHANGES THE   *
+000180*                    SAME WAY.                                  *
+000190*    MODIFICATION HISTORY                                       *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    ---------- ----  -------------------------------------------*
+000220*    2026-08-08  DLM  ORIGINAL PROGRAM.                           *
+000230*    2026-08-08  DLM  ADDED LDO-DT-SAI / LDO-DT-VAL STAMPING.     *
+000240*    2026-08-08  DLM  MOVED CHANGE/AUDIT LOGIC TO PRTD20CH SO     *
+000250*                     THE NEW ONLINE TRANSACTION CAN SHARE IT.   *
+000260*    2026-08-09  DLM  PRAUD20 IS NOW OPENED I-O AND EXTENDED     *
+000270*                     ACROSS RUNS INSTEAD OF BEING RECREATED     *
+000280*                     (OPEN OUTPUT) EVERY TIME, SO HISTORY       *
+000290*                     SURVIVES FROM ONE BATCH RUN TO THE NEXT.   *
+000300*                     PRAUD-NO-SEQ IS NOW DERIVED FROM THE       *
+000310*                     HIGHEST SEQUENCE ALREADY ON FILE FOR THAT  *
+000320*                     DOSSIER RATHER THAN A RUN-SCOPED COUNTER,  *
+000330*                     SO IT STAYS UNIQUE AND MONOTONIC ACROSS    *
+000340*                     RUNS.                                     *
+000345*    2026-08-09  DLM  PRAUD20 IS NOW KEYED DYNAMIC ACCESS (SEE   *
+000346*                     PRAUDSEL) SO WRITE PRAUD20-RECORD CAN'T    *
+000347*                     BE REJECTED FOR TARGETING A KEY LOWER      *
+000348*                     THAN ONE ALREADY ON FILE. THE WRITE NOW    *
+000349*                     CARRIES AN INVALID KEY CLAUSE THAT DISPLAYS *
+000350*                     AND COUNTS A FAILURE INSTEAD OF LETTING    *
+000351*                     THE AUDIT COUNT CLIMB FOR A RECORD THAT     *
+000352*                     WAS NEVER ACTUALLY WRITTEN.                 *
+000353*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     COPY PRTD20SEL.
+000400     COPY PRAUDSEL.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  PRTD20-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY XPRTD20.
+000460 FD  PRAUD20-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY XPRAUD.
+000490 WORKING-STORAGE SECTION.
+000500     COPY XPRSTAT.
+000510     COPY XPRCHLK.
+000520 01  DL20-SWITCHES.
+000530     05  DL20-EOF-SW            PIC X(1)  VALUE 'N'.
+000540         88  DL20-EOF               VALUE 'Y'.
+000550     05  DL20-FOUND-SW          PIC X(1)  VALUE 'N'.
+000560         88  DL20-FOUND             VALUE 'Y'.
+000570     05  DL20-SEQ-FOUND-SW      PIC X(1)  VALUE 'N'.
+000580         88  DL20-SEQ-FOUND         VALUE 'Y'.
+000590 01  DL20-COUNTERS.
+000600     05  DL20-RECS-READ         PIC 9(7)  USAGE COMP.
+000610     05  DL20-AUDIT-COUNT       PIC 9(7)  USAGE COMP.
+000615     05  DL20-AUDIT-FAILED      PIC 9(7)  USAGE COMP.
+000620     05  DL20-SEQ-DROPPED       PIC 9(7)  USAGE COMP.
+000630 01  DL20-PARMS.
+000640     05  DL20-PARM-LINE         PIC X(80).
+000650     05  DL20-PARM-RECH         PIC X(2).
+000660     05  DL20-PARM-NVL-ETA      PIC X(1).
+000670 01  DL20-SEQ-TABLE.
+000680     05  DL20-SEQ-ENTRY  OCCURS 1 TO 5000 TIMES
+000690                         DEPENDING ON DL20-SEQ-COUNT
+000700                         INDEXED BY DL20-SEQ-IDX.
+000710         10  DL20-SEQ-DOSSIER   PIC S9(11)V USAGE COMP-3.
+000720         10  DL20-SEQ-VALUE     PIC 9(5)  USAGE COMP.
+000730 01  DL20-SEQ-COUNT             PIC 9(5)  USAGE COMP  VALUE 0.
+000740 PROCEDURE DIVISION.
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000770     PERFORM 2000-PROCESS-DOSSIERS THRU 2000-EXIT
+000780         UNTIL DL20-EOF.
+000790     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000800     GOBACK.
+000810*
+000820 1000-INITIALIZE.
+000830     MOVE 0 TO DL20-RECS-READ DL20-AUDIT-COUNT DL20-SEQ-DROPPED.
+000835     MOVE 0 TO DL20-AUDIT-FAILED.
+000840     ACCEPT DL20-PARM-LINE FROM COMMAND-LINE.
+000850     MOVE DL20-PARM-LINE(1:2) TO DL20-PARM-RECH.
+000860     MOVE DL20-PARM-LINE(4:1) TO DL20-PARM-NVL-ETA.
+000870     MOVE DL20-PARM-NVL-ETA   TO DL20-CH-NVL-ETA.
+000880     MOVE 'PRTD20U'           TO DL20-CH-PROGRAMME.
+000890     ACCEPT DL20-CH-TODAY FROM DATE YYYYMMDD.
+000900     ACCEPT DL20-CH-HEURE FROM TIME.
+000910     PERFORM 1100-BUILD-SEQ-TABLE THRU 1100-EXIT.
+000920     PERFORM 1200-OPEN-AUDIT-LOG THRU 1200-EXIT.
+000930     OPEN I-O PRTD20-FILE.
+000940     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+000950 1000-EXIT.
+000960     EXIT.
+000970*
+000980 1100-BUILD-SEQ-TABLE.
+000990     MOVE 0 TO DL20-SEQ-COUNT.
+001000     OPEN INPUT PRAUD20-FILE.
+001010     IF DL20-PRAUD20-OK
+001020         PERFORM 1110-READ-AUDIT THRU 1110-EXIT
+001030         PERFORM 1120-SCAN-AUDIT THRU 1120-EXIT
+001040             UNTIL DL20-EOF
+001050         CLOSE PRAUD20-FILE
+001060         MOVE 'N' TO DL20-EOF-SW
+001070     END-IF.
+001080 1100-EXIT.
+001090     EXIT.
+001100*
+001110 1110-READ-AUDIT.
+001120     READ PRAUD20-FILE NEXT RECORD
+001130         AT END
+001140             MOVE 'Y' TO DL20-EOF-SW
+001150     END-READ.
+001160 1110-EXIT.
+001170     EXIT.
+001180*
+001190 1120-SCAN-AUDIT.
+001200     PERFORM 1130-STORE-SEQ THRU 1130-EXIT.
+001210     PERFORM 1110-READ-AUDIT THRU 1110-EXIT.
+001220 1120-EXIT.
+001230     EXIT.
+001240*
+001250 1130-STORE-SEQ.
+001260     MOVE 'N' TO DL20-SEQ-FOUND-SW.
+001270     IF DL20-SEQ-COUNT > 0
+001280         SET DL20-SEQ-IDX TO 1
+001290         SEARCH DL20-SEQ-ENTRY VARYING DL20-SEQ-IDX
+001300             AT END
+001310                 CONTINUE
+001315             WHEN DL20-SEQ-DOSSIER(DL20-SEQ-IDX)
+001318                     = PRAUD-NO-DOSSIER
+001330                 MOVE PRAUD-NO-SEQ
+001332                     TO DL20-SEQ-VALUE(DL20-SEQ-IDX)
+001340                 MOVE 'Y' TO DL20-SEQ-FOUND-SW
+001350         END-SEARCH
+001360     END-IF.
+001370     IF NOT DL20-SEQ-FOUND
+001380         IF DL20-SEQ-COUNT < 5000
+001390             ADD 1 TO DL20-SEQ-COUNT
+001400             MOVE PRAUD-NO-DOSSIER
+001402                 TO DL20-SEQ-DOSSIER(DL20-SEQ-COUNT)
+001410             MOVE PRAUD-NO-SEQ
+001412                 TO DL20-SEQ-VALUE(DL20-SEQ-COUNT)
+001420         ELSE
+001430             ADD 1 TO DL20-SEQ-DROPPED
+001440         END-IF
+001450     END-IF.
+001460 1130-EXIT.
+001470     EXIT.
+001480*
+001490 1200-OPEN-AUDIT-LOG.
+001500     OPEN INPUT PRAUD20-FILE.
+001510     IF DL20-PRAUD20-STATUS = '35'
+001520         OPEN OUTPUT PRAUD20-FILE
+001530         CLOSE PRAUD20-FILE
+001540     ELSE
+001550         CLOSE PRAUD20-FILE
+001560     END-IF.
+001570     OPEN I-O PRAUD20-FILE.
+001580 1200-EXIT.
+001590     EXIT.
+001600*
+001610 2000-PROCESS-DOSSIERS.
+001620     IF PRTD20-RECH = DL20-PARM-RECH
+001630         PERFORM 3000-APPLY-CHANGE THRU 3000-EXIT
+001640     END-IF.
+001650     PERFORM 2100-READ-PRTD20 THRU 2100-EXIT.
+001660 2000-EXIT.
+001670     EXIT.
+001680*
+001690 2100-READ-PRTD20.
+001700     READ PRTD20-FILE NEXT RECORD
+001710         AT END
+001720             MOVE 'Y' TO DL20-EOF-SW
+001730         NOT AT END
+001740             ADD 1 TO DL20-RECS-READ
+001750     END-READ.
+001760 2100-EXIT.
+001770     EXIT.
+001780*
+001790 3000-APPLY-CHANGE.
+001800     MOVE 'Y' TO DL20-FOUND-SW.
+001810     PERFORM 3100-LOOKUP-SEQ THRU 3100-EXIT.
+001820     CALL 'PRTD20CH' USING DL20-CH-PARMS
+001830                           PRTD20-RECORD
+001840                           PRAUD20-RECORD.
+001850     IF DL20-CH-CHANGED
+001860         REWRITE PRTD20-RECORD
+001862         WRITE PRAUD20-RECORD
+001864             INVALID KEY
+001866                 DISPLAY 'PRTD20U - AUDIT WRITE FAILED, STATUS '
+001868                     DL20-PRAUD20-STATUS ' DOSSIER '
+001870                     PRAUD-NO-DOSSIER
+001872                 ADD 1 TO DL20-AUDIT-FAILED
+001874             NOT INVALID KEY
+001876                 ADD 1 TO DL20-AUDIT-COUNT
+001878                 PERFORM 1130-STORE-SEQ THRU 1130-EXIT
+001880         END-WRITE
+001900     END-IF.
+001910 3000-EXIT.
+001920     EXIT.
+001930*
+001940 3100-LOOKUP-SEQ.
+001950     MOVE 0 TO DL20-CH-SEQ.
+001960     IF DL20-SEQ-COUNT > 0
+001970         SET DL20-SEQ-IDX TO 1
+001980         SEARCH DL20-SEQ-ENTRY VARYING DL20-SEQ-IDX
+001990             AT END
+002000                 CONTINUE
+002010             WHEN DL20-SEQ-DOSSIER(DL20-SEQ-IDX) = LDO-NO-DOSSIER
+002020                 MOVE DL20-SEQ-VALUE(DL20-SEQ-IDX) TO DL20-CH-SEQ
+002030         END-SEARCH
+002040     END-IF.
+002050 3100-EXIT.
+002060     EXIT.
+002070*
+002080 8000-TERMINATE.
+002090     CLOSE PRTD20-FILE.
+002100     CLOSE PRAUD20-FILE.
+002110     IF NOT DL20-FOUND
+002120         DISPLAY 'PRTD20U - DOSSIER NOT FOUND : ' DL20-PARM-RECH
+002130     END-IF.
+002140     DISPLAY 'PRTD20U - RECORDS READ    : ' DL20-RECS-READ.
+002150     DISPLAY 'PRTD20U - AUDIT RECS MADE : ' DL20-AUDIT-COUNT.
+002152     IF DL20-AUDIT-FAILED > 0
+002154         DISPLAY 'PRTD20U - WARNING, AUDIT WRITES FAILED : '
+002156             DL20-AUDIT-FAILED
+002158     END-IF.
+002160     IF DL20-SEQ-DROPPED > 0
+002170         DISPLAY 'PRTD20U - WARNING, SEQ TABLE FULL, DROPPED : '
+002180             DL20-SEQ-DROPPED
+002190     END-IF.
+002200 8000-EXIT.
+002210     EXIT.
